@@ -0,0 +1,219 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DBREC01.
+       AUTHOR.        MAINFRAME-DEV.
+       DATE-WRITTEN.  2024-02-18.
+      *================================================================*
+      *  PROGRAM : DBREC01                                              *
+      *  DESC    : BALANCE RECONCILIATION / EXCEPTION REPORT            *
+      *            FOR EACH ACCOUNT, SUMS TBTXN.TXN_AMOUNT BY TYPE      *
+      *            (CREDIT/INTEREST ADD, DEBIT/FEE SUBTRACT) AND        *
+      *            COMPARES THE RESULT AGAINST TBACCT.BALANCE.          *
+      *            ANY ACCOUNT WHERE THEY DISAGREE IS WRITTEN TO THE    *
+      *            EXCEPTION REPORT WITH THE VARIANCE AMOUNT AND THE    *
+      *            HIGHEST TXN_ID INCLUDED IN THE COMPARISON.           *
+      *                                                                  *
+      *  DB2 PLAN  : CUSTPLAN                                           *
+      *  ISOLATION : CS (CURSOR STABILITY) - READ ONLY, NO UPDATES      *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCEPTION-RPT-FILE
+               ASSIGN TO RECONRPT
+               FILE STATUS IS WS-RPT-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  EXCEPTION-RPT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 132 CHARACTERS.
+       01  EXCEPTION-RPT-RECORD            PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-PROGRAM-NAME                 PIC X(08) VALUE 'DBREC01'.
+       01  WS-RPT-FS                       PIC X(02).
+       01  WS-SQL-EOF-SW                   PIC X(01) VALUE 'N'.
+           88  SQL-END-OF-CURSOR                     VALUE 'Y'.
+
+      *------- TOLERANCE FOR ROUNDING NOISE -------*
+       01  WS-TOLERANCE                    PIC S9(09)V99 COMP-3
+                                            VALUE 0.01.
+
+      *------- COUNTERS -------*
+       01  WS-TOTAL-ACCOUNTS               PIC 9(09) VALUE 0.
+       01  WS-TOTAL-EXCEPTIONS             PIC 9(09) VALUE 0.
+
+      *------- REPORT LINE -------*
+       01  WS-RPT-HEADING-1.
+           05  FILLER                      PIC X(40)
+               VALUE 'DBREC01 - BALANCE RECONCILIATION REPORT'.
+       01  WS-RPT-HEADING-2.
+           05  FILLER           PIC X(15) VALUE 'ACCT NUMBER'.
+           05  FILLER           PIC X(18) VALUE 'STORED BALANCE'.
+           05  FILLER           PIC X(18) VALUE 'COMPUTED BALANCE'.
+           05  FILLER           PIC X(18) VALUE 'VARIANCE'.
+           05  FILLER           PIC X(15) VALUE 'AS OF TXN ID'.
+           05  FILLER           PIC X(48) VALUE SPACES.
+
+       01  WS-RPT-DETAIL.
+           05  RPT-ACCT-NUM                PIC X(12).
+           05  FILLER                      PIC X(03) VALUE SPACES.
+           05  RPT-STORED-BAL              PIC -(11)9.99.
+           05  FILLER                      PIC X(03) VALUE SPACES.
+           05  RPT-COMPUTED-BAL            PIC -(11)9.99.
+           05  FILLER                      PIC X(03) VALUE SPACES.
+           05  RPT-VARIANCE                PIC -(11)9.99.
+           05  FILLER                      PIC X(03) VALUE SPACES.
+           05  RPT-LAST-TXN-ID             PIC X(15).
+           05  FILLER                      PIC X(48) VALUE SPACES.
+
+       01  WS-RETURN-CODE                  PIC S9(04) COMP VALUE 0.
+
+      *------- DB2 HOST VARIABLES -------*
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01  HV-ACCT-NUMBER                  PIC X(12).
+       01  HV-STORED-BALANCE               PIC S9(13)V99 COMP-3.
+       01  HV-COMPUTED-BALANCE             PIC S9(13)V99 COMP-3.
+       01  HV-VARIANCE                     PIC S9(13)V99 COMP-3.
+       01  HV-TXN-CREDITS                  PIC S9(13)V99 COMP-3.
+       01  HV-TXN-DEBITS                   PIC S9(13)V99 COMP-3.
+       01  HV-NI-CREDITS                   PIC S9(04) COMP.
+       01  HV-NI-DEBITS                    PIC S9(04) COMP.
+       01  HV-LAST-TXN-ID                  PIC X(15).
+       01  HV-NI-LAST-TXN-ID               PIC S9(04) COMP.
+
+      *------- CURSOR OVER ALL ACCOUNTS -------*
+           EXEC SQL
+             DECLARE CSR-ALL-ACCTS CURSOR FOR
+               SELECT ACCT_NUMBER, BALANCE
+               FROM   TBACCT
+               ORDER BY ACCT_NUMBER
+           END-EXEC.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-RECONCILE-ACCOUNTS
+              UNTIL SQL-END-OF-CURSOR
+           PERFORM 3000-FINALIZE
+           MOVE WS-RETURN-CODE TO RETURN-CODE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           DISPLAY WS-PROGRAM-NAME ' - RECONCILIATION STARTED'
+           OPEN OUTPUT EXCEPTION-RPT-FILE
+           WRITE EXCEPTION-RPT-RECORD FROM WS-RPT-HEADING-1
+           WRITE EXCEPTION-RPT-RECORD FROM WS-RPT-HEADING-2
+
+           EXEC SQL OPEN CSR-ALL-ACCTS END-EXEC
+
+           IF SQLCODE NOT = 0
+              DISPLAY 'OPEN CURSOR FAILED: SQLCODE=' SQLCODE
+              SET SQL-END-OF-CURSOR TO TRUE
+              MOVE 16 TO WS-RETURN-CODE
+           ELSE
+              PERFORM 2010-FETCH-NEXT-ACCOUNT
+           END-IF.
+
+       2000-RECONCILE-ACCOUNTS.
+           ADD 1 TO WS-TOTAL-ACCOUNTS
+           PERFORM 2100-SUM-TXN-HISTORY
+           PERFORM 2200-COMPARE-BALANCES
+           PERFORM 2010-FETCH-NEXT-ACCOUNT.
+
+       2010-FETCH-NEXT-ACCOUNT.
+           EXEC SQL
+             FETCH CSR-ALL-ACCTS
+               INTO :HV-ACCT-NUMBER, :HV-STORED-BALANCE
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+              SET SQL-END-OF-CURSOR TO TRUE
+           END-IF.
+
+      *================================================================*
+      *  2100 - SUM CREDITS/DEBITS POSTED TO THIS ACCOUNT IN TBTXN      *
+      *         (CRT + INT ADD TO BALANCE, DBT + FEE SUBTRACT)          *
+      *================================================================*
+       2100-SUM-TXN-HISTORY.
+           MOVE 0 TO HV-TXN-CREDITS
+           MOVE 0 TO HV-TXN-DEBITS
+           MOVE SPACES TO HV-LAST-TXN-ID
+
+           EXEC SQL
+             SELECT SUM(TXN_AMOUNT)
+             INTO   :HV-TXN-CREDITS :HV-NI-CREDITS
+             FROM   TBTXN
+             WHERE  ACCT_NUMBER = :HV-ACCT-NUMBER
+               AND  TXN_TYPE IN ('CRT', 'INT')
+           END-EXEC
+
+           IF HV-NI-CREDITS < 0
+              MOVE 0 TO HV-TXN-CREDITS
+           END-IF
+
+           EXEC SQL
+             SELECT SUM(TXN_AMOUNT)
+             INTO   :HV-TXN-DEBITS :HV-NI-DEBITS
+             FROM   TBTXN
+             WHERE  ACCT_NUMBER = :HV-ACCT-NUMBER
+               AND  TXN_TYPE IN ('DBT', 'FEE')
+           END-EXEC
+
+           IF HV-NI-DEBITS < 0
+              MOVE 0 TO HV-TXN-DEBITS
+           END-IF
+
+           EXEC SQL
+             SELECT MAX(TXN_ID)
+             INTO   :HV-LAST-TXN-ID :HV-NI-LAST-TXN-ID
+             FROM   TBTXN
+             WHERE  ACCT_NUMBER = :HV-ACCT-NUMBER
+           END-EXEC
+
+           IF HV-NI-LAST-TXN-ID < 0
+              MOVE SPACES TO HV-LAST-TXN-ID
+           END-IF
+
+           SUBTRACT HV-TXN-DEBITS FROM HV-TXN-CREDITS
+              GIVING HV-COMPUTED-BALANCE.
+
+      *================================================================*
+      *  2200 - COMPARE STORED VS COMPUTED BALANCE, REPORT VARIANCE     *
+      *================================================================*
+       2200-COMPARE-BALANCES.
+           SUBTRACT HV-COMPUTED-BALANCE FROM HV-STORED-BALANCE
+              GIVING HV-VARIANCE
+
+           IF HV-VARIANCE > WS-TOLERANCE
+              OR HV-VARIANCE < (0 - WS-TOLERANCE)
+              PERFORM 2210-WRITE-EXCEPTION
+           END-IF.
+
+       2210-WRITE-EXCEPTION.
+           ADD 1 TO WS-TOTAL-EXCEPTIONS
+           MOVE SPACES TO WS-RPT-DETAIL
+           MOVE HV-ACCT-NUMBER     TO RPT-ACCT-NUM
+           MOVE HV-STORED-BALANCE  TO RPT-STORED-BAL
+           MOVE HV-COMPUTED-BALANCE TO RPT-COMPUTED-BAL
+           MOVE HV-VARIANCE        TO RPT-VARIANCE
+           MOVE HV-LAST-TXN-ID     TO RPT-LAST-TXN-ID
+           WRITE EXCEPTION-RPT-RECORD FROM WS-RPT-DETAIL
+
+           DISPLAY 'BALANCE EXCEPTION: ACCT=' HV-ACCT-NUMBER
+                   ' VARIANCE=' HV-VARIANCE.
+
+       3000-FINALIZE.
+           EXEC SQL CLOSE CSR-ALL-ACCTS END-EXEC
+           CLOSE EXCEPTION-RPT-FILE
+
+           DISPLAY '======================================='
+           DISPLAY WS-PROGRAM-NAME ' COMPLETE'
+           DISPLAY 'ACCOUNTS RECONCILED  : ' WS-TOTAL-ACCOUNTS
+           DISPLAY 'EXCEPTIONS FOUND     : ' WS-TOTAL-EXCEPTIONS
+           DISPLAY '======================================='.
