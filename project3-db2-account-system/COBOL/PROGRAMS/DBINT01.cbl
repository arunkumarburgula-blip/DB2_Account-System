@@ -0,0 +1,217 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DBINT01.
+       AUTHOR.        MAINFRAME-DEV.
+       DATE-WRITTEN.  2024-02-10.
+      *================================================================*
+      *  PROGRAM : DBINT01                                              *
+      *  DESC    : MONTH-END INTEREST ACCRUAL GENERATOR                 *
+      *            READS TBACCT FOR OPEN ACCOUNTS, COMPUTES INTEREST    *
+      *            DUE FROM THE BALANCE AND A TIER-BASED RATE, AND      *
+      *            WRITES ONE WS-TXN-INPUT-FORMAT RECORD (TXN_TYPE=     *
+      *            'INT') PER ACCOUNT TO INTOUT FOR DBTXN01 TO POST.    *
+      *            THIS PROGRAM ITSELF NEVER TOUCHES TBACCT OR TBTXN -  *
+      *            DBTXN01 REMAINS THE SOLE POSTING ENGINE.             *
+      *                                                                  *
+      *  DB2 PLAN  : CUSTPLAN                                           *
+      *  ISOLATION : CS (CURSOR STABILITY)                              *
+      *                                                                  *
+      *  RATE TIERS (ANNUAL RATE, APPLIED AS 1/12 FOR A MONTHLY RUN):   *
+      *    BALANCE <      1000.00  ..........  WS-TIER1-RATE            *
+      *    BALANCE <     10000.00  ..........  WS-TIER2-RATE            *
+      *    BALANCE >=    10000.00  ..........  WS-TIER3-RATE            *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INTEREST-OUTPUT-FILE
+               ASSIGN TO INTOUT
+               FILE STATUS IS WS-INT-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  INTEREST-OUTPUT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 200 CHARACTERS.
+       01  INTEREST-OUTPUT-RECORD          PIC X(200).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-PROGRAM-NAME                 PIC X(08) VALUE 'DBINT01'.
+       01  WS-INT-FS                       PIC X(02).
+       01  WS-SQL-EOF-SW                   PIC X(01) VALUE 'N'.
+           88  SQL-END-OF-CURSOR                     VALUE 'Y'.
+
+      *------- INTEREST RATE TIERS (ANNUAL RATE, DECIMAL FORM) -------*
+       01  WS-TIER1-LIMIT                  PIC S9(13)V99 COMP-3
+                                            VALUE 1000.00.
+       01  WS-TIER2-LIMIT                  PIC S9(13)V99 COMP-3
+                                            VALUE 10000.00.
+       01  WS-TIER1-RATE                   PIC S9(01)V9(05) COMP-3
+                                            VALUE 0.00500.
+       01  WS-TIER2-RATE                   PIC S9(01)V9(05) COMP-3
+                                            VALUE 0.01000.
+       01  WS-TIER3-RATE                   PIC S9(01)V9(05) COMP-3
+                                            VALUE 0.01500.
+       01  WS-APPLICABLE-RATE              PIC S9(01)V9(05) COMP-3.
+       01  WS-MONTHS-PER-YEAR              PIC 9(02) COMP-3 VALUE 12.
+
+      *------- OUTPUT TXN RECORD (WS-TXN-INPUT FORMAT FOR DBTXN01) ----*
+       01  WS-TXN-OUT.
+           05  TXO-TXN-ID                  PIC X(15).
+           05  TXO-ACCT-NUM                PIC X(12).
+           05  TXO-TXN-TYPE                PIC X(03) VALUE 'INT'.
+           05  TXO-AMOUNT                  PIC S9(11)V99 COMP-3.
+           05  TXO-DESC                    PIC X(50).
+           05  TXO-REF                     PIC X(20).
+           05  TXO-CHANNEL                 PIC X(03) VALUE 'BAT'.
+           05  TXO-DEST-ACCT-NUM           PIC X(12).
+           05  FILLER                      PIC X(75).
+
+      *------- SEQUENCE NUMBER FOR GENERATED TXN-ID -------*
+       01  WS-INT-SEQ-NUM                  PIC 9(04) VALUE 0.
+       01  WS-RUN-DATE                     PIC X(10).
+
+      *------- COUNTERS -------*
+       01  WS-TOTAL-ACCOUNTS               PIC 9(09) VALUE 0.
+       01  WS-TOTAL-GENERATED              PIC 9(09) VALUE 0.
+       01  WS-TOTAL-SKIPPED                PIC 9(09) VALUE 0.
+
+       01  WS-RETURN-CODE                  PIC S9(04) COMP VALUE 0.
+
+      *------- DB2 HOST VARIABLES -------*
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01  HV-ACCT-NUMBER                  PIC X(12).
+       01  HV-BALANCE                      PIC S9(13)V99 COMP-3.
+       01  HV-ACCT-STATUS                  PIC X(01).
+       01  HV-INTEREST-DUE                 PIC S9(11)V99 COMP-3.
+
+      *------- CURSOR OVER OPEN ACCOUNTS -------*
+           EXEC SQL
+             DECLARE CSR-OPEN-ACCTS CURSOR FOR
+               SELECT ACCT_NUMBER,
+                      BALANCE,
+                      ACCT_STATUS
+               FROM   TBACCT
+               WHERE  ACCT_STATUS = 'O'
+               ORDER BY ACCT_NUMBER
+           END-EXEC.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-ACCOUNTS
+              UNTIL SQL-END-OF-CURSOR
+           PERFORM 3000-FINALIZE
+           MOVE WS-RETURN-CODE TO RETURN-CODE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           DISPLAY WS-PROGRAM-NAME ' - INTEREST ACCRUAL STARTED'
+           OPEN OUTPUT INTEREST-OUTPUT-FILE
+
+           EXEC SQL
+             SELECT CHAR(CURRENT DATE, ISO)
+             INTO   :WS-RUN-DATE
+             FROM   SYSIBM.SYSDUMMY1
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+              DISPLAY 'CURRENT DATE SELECT FAILED: SQLCODE='
+                      SQLCODE
+              SET SQL-END-OF-CURSOR TO TRUE
+              MOVE 16 TO WS-RETURN-CODE
+           ELSE
+              EXEC SQL OPEN CSR-OPEN-ACCTS END-EXEC
+
+              IF SQLCODE NOT = 0
+                 DISPLAY 'OPEN CURSOR FAILED: SQLCODE=' SQLCODE
+                 SET SQL-END-OF-CURSOR TO TRUE
+                 MOVE 16 TO WS-RETURN-CODE
+              ELSE
+                 PERFORM 2010-FETCH-NEXT-ACCOUNT
+              END-IF
+           END-IF.
+
+      *================================================================*
+      *  2000 - PROCESS ONE OPEN ACCOUNT AND FETCH THE NEXT ONE         *
+      *================================================================*
+       2000-PROCESS-ACCOUNTS.
+           ADD 1 TO WS-TOTAL-ACCOUNTS
+           PERFORM 2100-CALCULATE-INTEREST
+           PERFORM 2010-FETCH-NEXT-ACCOUNT.
+
+       2010-FETCH-NEXT-ACCOUNT.
+           EXEC SQL
+             FETCH CSR-OPEN-ACCTS
+               INTO :HV-ACCT-NUMBER,
+                    :HV-BALANCE,
+                    :HV-ACCT-STATUS
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+              SET SQL-END-OF-CURSOR TO TRUE
+           END-IF.
+
+      *================================================================*
+      *  2100 - CALCULATE MONTHLY INTEREST DUE AND WRITE THE TXN        *
+      *         (ONLY WHEN BALANCE > ZERO AND INTEREST ROUNDS TO        *
+      *          MORE THAN ZERO CENTS)                                  *
+      *================================================================*
+       2100-CALCULATE-INTEREST.
+           PERFORM 2110-SELECT-RATE-TIER
+
+           IF HV-BALANCE > 0
+              COMPUTE HV-INTEREST-DUE ROUNDED =
+                 HV-BALANCE * WS-APPLICABLE-RATE
+                 / WS-MONTHS-PER-YEAR
+
+              IF HV-INTEREST-DUE > 0
+                 PERFORM 2120-WRITE-INTEREST-TXN
+              ELSE
+                 ADD 1 TO WS-TOTAL-SKIPPED
+              END-IF
+           ELSE
+              ADD 1 TO WS-TOTAL-SKIPPED
+           END-IF.
+
+       2110-SELECT-RATE-TIER.
+           EVALUATE TRUE
+             WHEN HV-BALANCE < WS-TIER1-LIMIT
+                MOVE WS-TIER1-RATE TO WS-APPLICABLE-RATE
+             WHEN HV-BALANCE < WS-TIER2-LIMIT
+                MOVE WS-TIER2-RATE TO WS-APPLICABLE-RATE
+             WHEN OTHER
+                MOVE WS-TIER3-RATE TO WS-APPLICABLE-RATE
+           END-EVALUATE.
+
+       2120-WRITE-INTEREST-TXN.
+           ADD 1 TO WS-INT-SEQ-NUM
+
+           MOVE SPACES TO WS-TXN-OUT
+           STRING 'INT' WS-RUN-DATE(1:4) WS-RUN-DATE(6:2)
+                  WS-RUN-DATE(9:2) WS-INT-SEQ-NUM
+                  DELIMITED BY SIZE INTO TXO-TXN-ID
+           MOVE HV-ACCT-NUMBER  TO TXO-ACCT-NUM
+           MOVE 'INT'           TO TXO-TXN-TYPE
+           MOVE HV-INTEREST-DUE TO TXO-AMOUNT
+           MOVE 'MONTHLY INTEREST ACCRUAL' TO TXO-DESC
+           MOVE WS-RUN-DATE     TO TXO-REF
+           MOVE 'BAT'           TO TXO-CHANNEL
+
+           WRITE INTEREST-OUTPUT-RECORD FROM WS-TXN-OUT
+           ADD 1 TO WS-TOTAL-GENERATED.
+
+       3000-FINALIZE.
+           EXEC SQL CLOSE CSR-OPEN-ACCTS END-EXEC
+           CLOSE INTEREST-OUTPUT-FILE
+
+           DISPLAY '======================================='
+           DISPLAY WS-PROGRAM-NAME ' COMPLETE'
+           DISPLAY 'ACCOUNTS EXAMINED    : ' WS-TOTAL-ACCOUNTS
+           DISPLAY 'INTEREST TXNS BUILT  : ' WS-TOTAL-GENERATED
+           DISPLAY 'ACCOUNTS SKIPPED     : ' WS-TOTAL-SKIPPED
+           DISPLAY '======================================='.
