@@ -5,20 +5,31 @@
       *================================================================*
       *  PROGRAM : DBTXN01                                              *
       *  DESC    : TRANSACTION POSTING ENGINE                           *
-      *            POSTS DEBIT/CREDIT TRANSACTIONS TO ACCOUNTS          *
+      *            POSTS DEBIT/CREDIT/TRANSFER/FEE/INTEREST             *
+      *            TRANSACTIONS TO ACCOUNTS                             *
       *            UPDATES ACCOUNT BALANCE IN SAME UNIT OF WORK         *
       *                                                                  *
       *  ACID COMPLIANCE:                                                *
       *    - ATOMIC: TXN INSERT + BALANCE UPDATE IN SINGLE COMMIT       *
       *    - CONSISTENT: VALIDATES BALANCE BEFORE DEBIT                  *
       *    - ISOLATED: CURSOR STABILITY, DEADLOCK RETRY                  *
-      *    - DURABLE: COMMIT AFTER EACH TRANSACTION                      *
+      *    - DURABLE: COMMIT EVERY WS-BATCH-COMMIT-FREQ POSTINGS,        *
+      *               WITH A CHECKPOINT WRITTEN AT EACH COMMIT POINT    *
+      *               SO A RESTART RUN CAN SKIP PAST WORK ALREADY       *
+      *               COMMITTED BY A PRIOR, ABENDED RUN                  *
       *                                                                  *
       *  PERFORMANCE:                                                    *
       *    - STAGE 1 PREDICATES ON ACCT_NUMBER (INDEXED)                *
       *    - AVOID SUBSTR/FUNCTION IN WHERE CLAUSE                       *
-      *    - COMMIT FREQUENCY: EVERY TRANSACTION (ONLINE)               *
-      *    - BATCH MODE: COMMIT EVERY 500 TRANSACTIONS                   *
+      *    - COMMIT FREQUENCY: WS-BATCH-COMMIT-FREQ TRANSACTIONS         *
+      *                                                                  *
+      *  RESTART:                                                        *
+      *    - CHECKPOINT-OUT-FILE (CHKPTOUT) RECEIVES ONE RECORD AT       *
+      *      EVERY COMMIT POINT: LAST COMMITTED TXN-ID + COMMIT SEQ.     *
+      *    - ON THE NEXT RUN, RENAME THE PRIOR CHKPTOUT TO CHKPTIN;      *
+      *      IF PRESENT, THIS PROGRAM SKIPS TXNINPUT RECORDS UP TO      *
+      *      AND INCLUDING THE CHECKPOINTED TXN-ID BEFORE POSTING        *
+      *      RESUMES, AVOIDING DUPLICATE POSTINGS ON RESTART.            *
       *================================================================*
 
        ENVIRONMENT DIVISION.
@@ -32,6 +43,18 @@
                ASSIGN TO RESULTS
                FILE STATUS IS WS-RST-FS.
 
+           SELECT OPTIONAL CHECKPOINT-IN-FILE
+               ASSIGN TO CHKPTIN
+               FILE STATUS IS WS-CKI-FS.
+
+           SELECT CHECKPOINT-OUT-FILE
+               ASSIGN TO CHKPTOUT
+               FILE STATUS IS WS-CKO-FS.
+
+           SELECT OPTIONAL NSF-PARM-FILE
+               ASSIGN TO NSFPARM
+               FILE STATUS IS WS-NSF-FS.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -45,11 +68,29 @@
            RECORD CONTAINS 200 CHARACTERS.
        01  RESULT-RECORD                   PIC X(200).
 
+       FD  CHECKPOINT-IN-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 30 CHARACTERS.
+       01  CHECKPOINT-IN-RECORD            PIC X(30).
+
+       FD  CHECKPOINT-OUT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 30 CHARACTERS.
+       01  CHECKPOINT-OUT-RECORD           PIC X(30).
+
+       FD  NSF-PARM-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  NSF-PARM-RECORD                 PIC X(80).
+
        WORKING-STORAGE SECTION.
 
        01  WS-PROGRAM-NAME                 PIC X(08) VALUE 'DBTXN01'.
        01  WS-TXN-FS                       PIC X(02).
        01  WS-RST-FS                       PIC X(02).
+       01  WS-CKI-FS                       PIC X(02).
+       01  WS-CKO-FS                       PIC X(02).
+       01  WS-NSF-FS                       PIC X(02).
        01  WS-EOF-FLAG                     PIC X(01) VALUE 'N'.
            88  END-OF-FILE                           VALUE 'Y'.
 
@@ -67,17 +108,101 @@
            05  WS-TXN-DESC                 PIC X(50).
            05  WS-TXN-REF                  PIC X(20).
            05  WS-TXN-CHANNEL              PIC X(03).
-           05  WS-TXN-FILLER               PIC X(87).
+           05  WS-TXN-DEST-ACCT-NUM        PIC X(12).
+           05  WS-TXN-FILLER               PIC X(75).
+
+      *------- TRANSFER WORK FIELDS -------*
+       01  WS-XFR-DEBIT-ID                 PIC X(15).
+       01  WS-XFR-CREDIT-ID                PIC X(15).
+
+      *------- RESULT OUTCOME (ONE PER INPUT TXN) -------*
+       01  WS-CURRENT-TXN-ID               PIC X(15).
+       01  WS-RESULT-STATUS                PIC X(01) VALUE 'P'.
+           88  RESULT-POSTED                         VALUE 'P'.
+           88  RESULT-REJECTED                        VALUE 'R'.
+       01  WS-RESULT-REASON                PIC X(40) VALUE SPACES.
+       01  WS-NSF-SAVE-REASON              PIC X(40).
+       01  WS-NSF-SAVE-STATUS              PIC X(01) VALUE SPACES.
+
+      *------- TRUE WHILE 2140/2150 ARE POSTING THE SYNTHETIC NSF FEE *
+      *------- TXN RATHER THAN THE ORIGINAL INPUT TRANSACTION, SO     *
+      *------- THEIR OUTCOME IS TALLIED AGAINST THE FEE'S OWN          *
+      *------- COUNTERS INSTEAD OF DOUBLE-COUNTING THE ORIGINAL'S     *
+       01  WS-POSTING-NSF-FEE-SW            PIC X(01) VALUE 'N'.
+           88  POSTING-NSF-FEE                        VALUE 'Y'.
+
+       01  WS-RESULT-OUT.
+           05  RES-TXN-ID                  PIC X(15).
+           05  RES-ACCT-NUM                PIC X(12).
+           05  RES-STATUS                  PIC X(01).
+           05  RES-REASON                  PIC X(40).
+           05  RES-NEW-BALANCE             PIC -(12)9.99.
+           05  FILLER                      PIC X(116).
 
       *------- COUNTERS -------*
        01  WS-TOTAL-POSTED                 PIC 9(09) VALUE 0.
        01  WS-TOTAL-REJECTED              PIC 9(09) VALUE 0.
        01  WS-TOTAL-DEADLOCKS             PIC 9(05) VALUE 0.
+       01  WS-TOTAL-NSF-FEE-ERRORS        PIC 9(07) VALUE 0.
+       01  WS-TOTAL-NSF-FEES-POSTED       PIC 9(07) VALUE 0.
        01  WS-COMMIT-COUNT                PIC 9(05) VALUE 0.
        01  WS-BATCH-COMMIT-FREQ           PIC 9(05) VALUE 500.
+       01  WS-COMMIT-SEQ-NUM              PIC 9(09) VALUE 0.
+
+      *------- RESULT ROWS ARE BUFFERED HERE AND ONLY WRITTEN TO      *
+      *------- RESULT-FILE ONCE 2160 HAS ACTUALLY COMMITTED THE WORK  *
+      *------- THEY DESCRIBE, SO A RESTART NEVER FINDS A RESULT ROW   *
+      *------- FOR A TXN WHOSE POSTING WAS ROLLED BACK BY AN ABEND    *
+       01  WS-RESULT-BUF-COUNT            PIC 9(05) VALUE 0.
+       01  WS-RESULT-BUF-MAX              PIC 9(05) VALUE 500.
+       01  WS-RESULT-BUF-IDX              PIC 9(05) VALUE 0.
+       01  WS-RESULT-BUFFER-TABLE.
+           05  WS-RESULT-BUF-ENTRY        PIC X(200)
+                                           OCCURS 500 TIMES.
+
+      *------- GLOBAL SEQUENCE FOR SYNTHETIC TXN-IDS (FEE/XFR LEGS) --*
+      *------- 7 DIGITS SO THIS CANNOT WRAP WITHIN A SINGLE RUN OF UP  *
+      *------- TO HUNDREDS OF THOUSANDS OF INPUT RECORDS EVEN IF EVERY*
+      *------- ONE OF THEM GENERATES AN NSF FEE OR TRANSFER LEG        *
+       01  WS-SYNTH-SEQ-NUM                PIC 9(07) VALUE 0.
+
+      *------- RESTART / CHECKPOINT -------*
+       01  WS-SKIP-MODE-SW                 PIC X(01) VALUE 'N'.
+           88  SKIP-MODE                             VALUE 'Y'.
+       01  WS-CKI-EOF-SW                   PIC X(01) VALUE 'N'.
+           88  CKI-END-OF-FILE                       VALUE 'Y'.
+       01  WS-RESTART-TXN-ID               PIC X(15) VALUE SPACES.
+
+       01  WS-CHECKPOINT-IN-REC.
+           05  CHK-IN-LAST-TXN-ID          PIC X(15).
+           05  CHK-IN-COMMIT-SEQ           PIC 9(09).
+           05  FILLER                      PIC X(06).
+
+       01  WS-CHECKPOINT-OUT-REC.
+           05  CHK-LAST-TXN-ID             PIC X(15).
+           05  CHK-COMMIT-SEQ              PIC 9(09).
+           05  FILLER                      PIC X(06).
+
+      *------- NSF FEE CONFIGURATION (OPTIONAL OVERRIDE FILE) -------*
+       01  WS-NSF-FEE-SWITCH               PIC X(01) VALUE 'Y'.
+           88  NSF-FEE-ENABLED                       VALUE 'Y'.
+       01  WS-NSF-FEE-AMOUNT               PIC S9(11)V99 COMP-3
+                                            VALUE 35.00.
+
+       01  WS-NSF-PARM-REC.
+           05  NSF-PARM-FEE-AMT            PIC 9(09)V99.
+           05  NSF-PARM-SWITCH             PIC X(01).
+           05  FILLER                      PIC X(68).
+
+      *------- SAVE AREA FOR NSF FEE POSTING -------*
+       01  WS-SAVE-TXN-ID                  PIC X(15).
+       01  WS-SAVE-TXN-TYPE                PIC X(03).
+       01  WS-SAVE-TXN-AMOUNT              PIC S9(11)V99 COMP-3.
+       01  WS-SAVE-TXN-DESC                PIC X(50).
 
       *------- DEADLOCK RETRY -------*
        01  WS-RETRY-COUNT                  PIC 9(02) VALUE 0.
+       01  WS-NSF-RETRY-COUNT              PIC 9(02) VALUE 0.
        01  WS-MAX-RETRIES                  PIC 9(02) VALUE 3.
 
       *------- HOST VARIABLES -------*
@@ -96,6 +221,14 @@
        01  HV-TXN-REF                      PIC X(20).
        01  HV-TXN-CHANNEL                  PIC X(03).
 
+      *------- TRANSFER DESTINATION HOST VARIABLES -------*
+       01  HV-DEST-ACCT-NUMBER             PIC X(12).
+       01  HV-DEST-BALANCE                 PIC S9(13)V99 COMP-3.
+       01  HV-DEST-AVAIL                   PIC S9(13)V99 COMP-3.
+       01  HV-DEST-STATUS                  PIC X(01).
+       01  HV-DEST-NEW-BALANCE             PIC S9(13)V99 COMP-3.
+       01  HV-DEST-NEW-AVAIL               PIC S9(13)V99 COMP-3.
+
        01  WS-RETURN-CODE                  PIC S9(04) COMP VALUE 0.
 
        PROCEDURE DIVISION.
@@ -111,27 +244,92 @@
        1000-INITIALIZE.
            DISPLAY WS-PROGRAM-NAME ' - TRANSACTION POSTING'
            OPEN INPUT  TXN-INPUT-FILE
-           OPEN OUTPUT RESULT-FILE
+
+           OPEN INPUT NSF-PARM-FILE
+           READ NSF-PARM-FILE INTO WS-NSF-PARM-REC
+             AT END
+                CONTINUE
+             NOT AT END
+                MOVE NSF-PARM-FEE-AMT    TO WS-NSF-FEE-AMOUNT
+                MOVE NSF-PARM-SWITCH     TO WS-NSF-FEE-SWITCH
+                DISPLAY 'NSF FEE PARM LOADED - RATE: '
+                        WS-NSF-FEE-AMOUNT
+           END-READ
+           CLOSE NSF-PARM-FILE
+
+      *------- CHKPTIN IS APPENDED TO AT EVERY COMMIT, SO THE LAST    *
+      *------- RECORD IN THE FILE - NOT THE FIRST - IS THE TRUE LAST  *
+      *------- COMMITTED CHECKPOINT. READ TO EOF, KEEPING THE LATEST. *
+           MOVE 'N' TO WS-CKI-EOF-SW
+           OPEN INPUT CHECKPOINT-IN-FILE
+           PERFORM UNTIL CKI-END-OF-FILE
+              READ CHECKPOINT-IN-FILE INTO WS-CHECKPOINT-IN-REC
+                AT END
+                   SET CKI-END-OF-FILE TO TRUE
+                NOT AT END
+                   MOVE CHK-IN-LAST-TXN-ID  TO WS-RESTART-TXN-ID
+                   MOVE CHK-IN-COMMIT-SEQ   TO WS-COMMIT-SEQ-NUM
+                   SET SKIP-MODE TO TRUE
+              END-READ
+           END-PERFORM
+           CLOSE CHECKPOINT-IN-FILE
+
+           IF SKIP-MODE
+              DISPLAY 'RESTART CHECKPOINT FOUND - LAST '
+                      'COMMITTED TXN: ' WS-RESTART-TXN-ID
+           END-IF
+
+      *------- RESTARTS EXTEND THE PRIOR RESULT FILE SO THE OUTCOME   *
+      *------- ROWS ALREADY WRITTEN FOR THE SKIPPED, ALREADY-COMMITTED*
+      *------- PREFIX ARE NOT LOST (A FRESH RUN STILL TRUNCATES).     *
+           IF SKIP-MODE
+              OPEN EXTEND RESULT-FILE
+           ELSE
+              OPEN OUTPUT RESULT-FILE
+           END-IF
+
+           OPEN OUTPUT CHECKPOINT-OUT-FILE
+
            READ TXN-INPUT-FILE INTO WS-TXN-INPUT
              AT END SET END-OF-FILE TO TRUE
            END-READ.
 
        2000-PROCESS-TRANSACTIONS.
            MOVE 0 TO WS-RETRY-COUNT
+           MOVE WS-TXN-ID TO WS-CURRENT-TXN-ID
+           MOVE 'P' TO WS-RESULT-STATUS
+           MOVE SPACES TO WS-RESULT-REASON
+           MOVE 0 TO HV-NEW-BALANCE
 
-           PERFORM 2100-POST-TRANSACTION
+           IF SKIP-MODE
+              PERFORM 2050-CHECK-RESTART-SKIP
+           ELSE
+              PERFORM 2100-POST-TRANSACTION
+              PERFORM 2195-WRITE-RESULT-RECORD
+           END-IF
 
            READ TXN-INPUT-FILE INTO WS-TXN-INPUT
              AT END SET END-OF-FILE TO TRUE
            END-READ.
 
+      *------- SKIP RECORDS ALREADY COMMITTED BY A PRIOR RUN -------*
+       2050-CHECK-RESTART-SKIP.
+           IF WS-TXN-ID = WS-RESTART-TXN-ID
+              MOVE 'N' TO WS-SKIP-MODE-SW
+              DISPLAY 'RESTART POINT REACHED - RESUMING AFTER '
+                      'TXN: ' WS-TXN-ID
+           ELSE
+              DISPLAY 'SKIPPING ALREADY-COMMITTED TXN: '
+                      WS-TXN-ID
+           END-IF.
+
       *================================================================*
       *  2100 - POST TRANSACTION (WITH RETRY ON DEADLOCK)              *
       *  1. LOCK ACCOUNT ROW (SELECT FOR UPDATE)                      *
       *  2. VALIDATE BALANCE FOR DEBITS                                *
       *  3. INSERT TRANSACTION RECORD                                  *
       *  4. UPDATE ACCOUNT BALANCE                                     *
-      *  5. COMMIT (OR ROLLBACK ON ERROR)                              *
+      *  5. COMMIT EVERY WS-BATCH-COMMIT-FREQ POSTINGS                *
       *================================================================*
        2100-POST-TRANSACTION.
            PERFORM 2110-LOCK-ACCOUNT
@@ -147,10 +345,14 @@
                 DISPLAY 'ACCOUNT NOT FOUND: '
                         WS-TXN-ACCT-NUM
                 ADD 1 TO WS-TOTAL-REJECTED
+                SET RESULT-REJECTED TO TRUE
+                MOVE 'ACCOUNT NOT FOUND' TO WS-RESULT-REASON
              WHEN OTHER
                 DISPLAY 'ACCOUNT LOCK ERROR: SQLCODE='
                         SQLCODE
                 ADD 1 TO WS-TOTAL-REJECTED
+                SET RESULT-REJECTED TO TRUE
+                MOVE 'ACCOUNT LOCK ERROR' TO WS-RESULT-REASON
                 EXEC SQL ROLLBACK END-EXEC
            END-EVALUATE.
 
@@ -176,26 +378,210 @@
               DISPLAY 'ACCOUNT NOT OPEN: '
                       WS-TXN-ACCT-NUM
               ADD 1 TO WS-TOTAL-REJECTED
+              SET RESULT-REJECTED TO TRUE
+              MOVE 'ACCOUNT NOT OPEN' TO WS-RESULT-REASON
               EXEC SQL ROLLBACK END-EXEC
            ELSE
-              IF TXN-DEBIT OR TXN-FEE
-                 IF WS-TXN-AMOUNT > HV-CURRENT-AVAIL
-                    DISPLAY 'INSUFFICIENT FUNDS: '
-                            WS-TXN-ACCT-NUM
-                    ADD 1 TO WS-TOTAL-REJECTED
-                    EXEC SQL ROLLBACK END-EXEC
-                 ELSE
-                    PERFORM 2130-CALCULATE-NEW-BALANCE
-                    PERFORM 2140-INSERT-TXN
-                    PERFORM 2150-UPDATE-BALANCE
+              EVALUATE TRUE
+                WHEN TXN-TRANSFER
+                   PERFORM 2122-VALIDATE-AND-POST-XFR
+                WHEN TXN-DEBIT OR TXN-FEE
+                   IF WS-TXN-AMOUNT > HV-CURRENT-AVAIL
+                      DISPLAY 'INSUFFICIENT FUNDS: '
+                              WS-TXN-ACCT-NUM
+                      ADD 1 TO WS-TOTAL-REJECTED
+                      SET RESULT-REJECTED TO TRUE
+                      MOVE 'INSUFFICIENT FUNDS' TO
+                              WS-RESULT-REASON
+                      EXEC SQL ROLLBACK END-EXEC
+                      IF NSF-FEE-ENABLED AND TXN-DEBIT
+                         PERFORM 2125-POST-NSF-FEE
+                      END-IF
+                   ELSE
+                      PERFORM 2130-CALCULATE-NEW-BALANCE
+                      PERFORM 2140-INSERT-TXN
+                      PERFORM 2150-UPDATE-BALANCE
+                   END-IF
+                WHEN OTHER
+                   PERFORM 2130-CALCULATE-NEW-BALANCE
+                   PERFORM 2140-INSERT-TXN
+                   PERFORM 2150-UPDATE-BALANCE
+              END-EVALUATE
+           END-IF.
+
+      *================================================================*
+      *  2122 - VALIDATE AND POST A TRANSFER (XFR)                     *
+      *  DEBITS THE SOURCE ACCOUNT (ALREADY LOCKED BY 2110) AND        *
+      *  LOCKS/CREDITS THE DESTINATION ACCOUNT IN THE SAME UOW         *
+      *================================================================*
+       2122-VALIDATE-AND-POST-XFR.
+           IF WS-TXN-DEST-ACCT-NUM = WS-TXN-ACCT-NUM
+              DISPLAY 'TRANSFER REJECTED - SOURCE AND DEST '
+                      'ACCOUNT ARE THE SAME: ' WS-TXN-ACCT-NUM
+              ADD 1 TO WS-TOTAL-REJECTED
+              SET RESULT-REJECTED TO TRUE
+              MOVE 'TRANSFER TO SAME ACCOUNT' TO WS-RESULT-REASON
+              EXEC SQL ROLLBACK END-EXEC
+           ELSE
+              IF WS-TXN-AMOUNT > HV-CURRENT-AVAIL
+                 DISPLAY 'INSUFFICIENT FUNDS FOR TRANSFER: '
+                         WS-TXN-ACCT-NUM
+                 ADD 1 TO WS-TOTAL-REJECTED
+                 SET RESULT-REJECTED TO TRUE
+                 MOVE 'INSUFFICIENT FUNDS' TO WS-RESULT-REASON
+                 EXEC SQL ROLLBACK END-EXEC
+                 IF NSF-FEE-ENABLED
+                    PERFORM 2125-POST-NSF-FEE
                  END-IF
               ELSE
-                 PERFORM 2130-CALCULATE-NEW-BALANCE
-                 PERFORM 2140-INSERT-TXN
-                 PERFORM 2150-UPDATE-BALANCE
+                 PERFORM 2124-LOCK-DEST-ACCOUNT
+
+                 EVALUATE SQLCODE
+                   WHEN 0
+                      IF HV-DEST-STATUS NOT = 'O'
+                         DISPLAY 'DESTINATION ACCOUNT NOT OPEN: '
+                                 WS-TXN-DEST-ACCT-NUM
+                         ADD 1 TO WS-TOTAL-REJECTED
+                         SET RESULT-REJECTED TO TRUE
+                         MOVE 'DESTINATION ACCT NOT OPEN' TO
+                                 WS-RESULT-REASON
+                         EXEC SQL ROLLBACK END-EXEC
+                      ELSE
+                         PERFORM 2126-POST-TRANSFER-PAIR
+                      END-IF
+                   WHEN -911
+                      PERFORM 2900-HANDLE-DEADLOCK
+                   WHEN -913
+                      PERFORM 2900-HANDLE-DEADLOCK
+                   WHEN +100
+                      DISPLAY 'DESTINATION ACCOUNT NOT FOUND: '
+                              WS-TXN-DEST-ACCT-NUM
+                      ADD 1 TO WS-TOTAL-REJECTED
+                      SET RESULT-REJECTED TO TRUE
+                      MOVE 'DESTINATION ACCT NOT FOUND' TO
+                              WS-RESULT-REASON
+                      EXEC SQL ROLLBACK END-EXEC
+                   WHEN OTHER
+                      DISPLAY 'DESTINATION LOCK ERROR: SQLCODE='
+                              SQLCODE
+                      ADD 1 TO WS-TOTAL-REJECTED
+                      SET RESULT-REJECTED TO TRUE
+                      MOVE 'DESTINATION LOCK ERROR' TO
+                              WS-RESULT-REASON
+                      EXEC SQL ROLLBACK END-EXEC
+                 END-EVALUATE
               END-IF
            END-IF.
 
+      *------- LOCK DESTINATION ACCOUNT ROW FOR UPDATE -------*
+       2124-LOCK-DEST-ACCOUNT.
+           MOVE WS-TXN-DEST-ACCT-NUM TO HV-DEST-ACCT-NUMBER
+
+           EXEC SQL
+             SELECT BALANCE,
+                    AVAIL_BALANCE,
+                    ACCT_STATUS
+             INTO   :HV-DEST-BALANCE,
+                    :HV-DEST-AVAIL,
+                    :HV-DEST-STATUS
+             FROM   TBACCT
+             WHERE  ACCT_NUMBER = :HV-DEST-ACCT-NUMBER
+             FOR UPDATE OF BALANCE, AVAIL_BALANCE
+           END-EXEC.
+
+      *================================================================*
+      *  2125 - POST AN NSF FEE (REUSES 2140/2150 WITH THE WS-TXN-*    *
+      *  FIELDS TEMPORARILY SUBSTITUTED, THEN RESTORED). THE ORIGINATING*
+      *  ACCOUNT IS RE-LOCKED HERE (THE 2110 LOCK TAKEN BY 2100 WAS     *
+      *  ALREADY RELEASED BY THE ROLLBACK ON THE REJECTED TXN), WITH    *
+      *  THE SAME DEADLOCK-RETRY HANDLING AS THE MAIN POSTING PATH.     *
+      *================================================================*
+       2125-POST-NSF-FEE.
+           MOVE 0 TO WS-NSF-RETRY-COUNT
+           PERFORM 2125-RETRY-POST-NSF-FEE.
+
+      *------- RE-ENTRY POINT FOR DEADLOCK RETRIES - DOES NOT RESET   *
+      *------- WS-NSF-RETRY-COUNT SO THE FEE'S OWN RETRY BUDGET IS    *
+      *------- TRACKED ACROSS ATTEMPTS, INDEPENDENT OF WS-RETRY-COUNT *
+      *------- ALREADY SPENT (IF ANY) BY THE ORIGINAL TRANSACTION     *
+       2125-RETRY-POST-NSF-FEE.
+           PERFORM 2110-LOCK-ACCOUNT
+
+           EVALUATE SQLCODE
+             WHEN 0
+                IF HV-ACCT-STATUS = 'O'
+                   PERFORM 2121-POST-NSF-FEE-TXN
+                ELSE
+                   DISPLAY 'NSF FEE NOT POSTED - ACCOUNT NOT '
+                           'OPEN: ' WS-TXN-ACCT-NUM
+                   ADD 1 TO WS-TOTAL-NSF-FEE-ERRORS
+                END-IF
+             WHEN -911
+                PERFORM 2901-HANDLE-NSF-DEADLOCK
+             WHEN -913
+                PERFORM 2901-HANDLE-NSF-DEADLOCK
+             WHEN OTHER
+                DISPLAY 'NSF FEE LOCK ERROR: SQLCODE=' SQLCODE
+                ADD 1 TO WS-TOTAL-NSF-FEE-ERRORS
+                EXEC SQL ROLLBACK END-EXEC
+           END-EVALUATE.
+
+      *------- BUILD AND POST THE FEE TXN, PRESERVING THE ORIGINAL    *
+      *------- (REJECTED) TRANSACTION'S RESULT STATUS/REASON SO THE   *
+      *------- FEE'S OWN OUTCOME NEVER OVERWRITES IT                  *
+       2121-POST-NSF-FEE-TXN.
+           MOVE WS-RESULT-REASON  TO WS-NSF-SAVE-REASON
+           MOVE WS-RESULT-STATUS  TO WS-NSF-SAVE-STATUS
+           MOVE WS-TXN-ID         TO WS-SAVE-TXN-ID
+           MOVE WS-TXN-TYPE       TO WS-SAVE-TXN-TYPE
+           MOVE WS-TXN-AMOUNT     TO WS-SAVE-TXN-AMOUNT
+           MOVE WS-TXN-DESC       TO WS-SAVE-TXN-DESC
+
+           ADD 1 TO WS-SYNTH-SEQ-NUM
+           MOVE WS-SAVE-TXN-ID(1:5) TO WS-TXN-ID(1:5)
+           MOVE 'FEE'               TO WS-TXN-ID(6:3)
+           MOVE WS-SYNTH-SEQ-NUM    TO WS-TXN-ID(9:7)
+           SET TXN-FEE              TO TRUE
+           MOVE WS-NSF-FEE-AMOUNT   TO WS-TXN-AMOUNT
+           MOVE 'NSF FEE - INSUFFICIENT FUNDS' TO WS-TXN-DESC
+
+      *------- FLAG THIS AS FEE POSTING SO 2140/2150 TALLY THE FEE'S   *
+      *------- OWN OUTCOME SEPARATELY FROM THE ORIGINAL TRANSACTION'S *
+           MOVE 'Y' TO WS-POSTING-NSF-FEE-SW
+           PERFORM 2130-CALCULATE-NEW-BALANCE
+           PERFORM 2140-INSERT-TXN
+           PERFORM 2150-UPDATE-BALANCE
+           MOVE 'N' TO WS-POSTING-NSF-FEE-SW
+
+           IF SQLCODE = 0
+              STRING WS-NSF-SAVE-REASON DELIMITED BY SPACE
+                     ' - NSF FEE ASSESSED' DELIMITED BY SIZE
+                     INTO WS-RESULT-REASON
+           ELSE
+              MOVE WS-NSF-SAVE-REASON TO WS-RESULT-REASON
+           END-IF
+           MOVE WS-NSF-SAVE-STATUS TO WS-RESULT-STATUS
+
+           MOVE WS-SAVE-TXN-ID    TO WS-TXN-ID
+           MOVE WS-SAVE-TXN-TYPE  TO WS-TXN-TYPE
+           MOVE WS-SAVE-TXN-AMOUNT TO WS-TXN-AMOUNT
+           MOVE WS-SAVE-TXN-DESC  TO WS-TXN-DESC.
+
+      *------- DEADLOCK RETRY ON THE NSF FEE'S OWN ACCOUNT LOCK -------*
+       2901-HANDLE-NSF-DEADLOCK.
+           ADD 1 TO WS-NSF-RETRY-COUNT
+           ADD 1 TO WS-TOTAL-DEADLOCKS
+           EXEC SQL ROLLBACK END-EXEC
+           IF WS-NSF-RETRY-COUNT <= WS-MAX-RETRIES
+              DISPLAY 'NSF FEE LOCK DEADLOCK RETRY '
+                      WS-NSF-RETRY-COUNT
+              PERFORM 2125-RETRY-POST-NSF-FEE
+           ELSE
+              DISPLAY 'NSF FEE MAX DEADLOCK RETRIES EXCEEDED: '
+                      WS-TXN-ACCT-NUM
+              ADD 1 TO WS-TOTAL-NSF-FEE-ERRORS
+           END-IF.
+
       *------- CALCULATE NEW BALANCE -------*
        2130-CALCULATE-NEW-BALANCE.
            EVALUATE TRUE
@@ -240,7 +626,13 @@
               DISPLAY 'TXN INSERT FAILED: SQLCODE='
                       SQLCODE
               EXEC SQL ROLLBACK END-EXEC
-              ADD 1 TO WS-TOTAL-REJECTED
+              IF POSTING-NSF-FEE
+                 ADD 1 TO WS-TOTAL-NSF-FEE-ERRORS
+              ELSE
+                 ADD 1 TO WS-TOTAL-REJECTED
+              END-IF
+              SET RESULT-REJECTED TO TRUE
+              MOVE 'TXN INSERT FAILED' TO WS-RESULT-REASON
            END-IF.
 
       *------- UPDATE ACCOUNT BALANCE -------*
@@ -256,17 +648,205 @@
               END-EXEC
 
               IF SQLCODE = 0
-                 EXEC SQL COMMIT END-EXEC
-                 ADD 1 TO WS-TOTAL-POSTED
+                 IF POSTING-NSF-FEE
+                    ADD 1 TO WS-TOTAL-NSF-FEES-POSTED
+                 ELSE
+                    ADD 1 TO WS-TOTAL-POSTED
+                 END-IF
                  ADD 1 TO WS-COMMIT-COUNT
+                 SET RESULT-POSTED TO TRUE
+                 IF WS-COMMIT-COUNT >= WS-BATCH-COMMIT-FREQ
+                    PERFORM 2160-COMMIT-AND-CHECKPOINT
+                 END-IF
               ELSE
                  DISPLAY 'BALANCE UPDATE FAILED: '
                          SQLCODE
                  EXEC SQL ROLLBACK END-EXEC
-                 ADD 1 TO WS-TOTAL-REJECTED
+                 IF POSTING-NSF-FEE
+                    ADD 1 TO WS-TOTAL-NSF-FEE-ERRORS
+                 ELSE
+                    ADD 1 TO WS-TOTAL-REJECTED
+                 END-IF
+                 SET RESULT-REJECTED TO TRUE
+                 MOVE 'BALANCE UPDATE FAILED' TO WS-RESULT-REASON
               END-IF
            END-IF.
 
+      *================================================================*
+      *  2126-2131 - POST A LINKED TRANSFER PAIR (DEBIT + CREDIT)      *
+      *  BOTH LEGS SHARE REFERENCE_NUM = THE ORIGINAL TXN-ID SO THEY   *
+      *  CAN BE MATCHED BACK TOGETHER ON TBTXN                        *
+      *================================================================*
+       2126-POST-TRANSFER-PAIR.
+           PERFORM 2127-CALC-TRANSFER-BALANCES
+           PERFORM 2128-INSERT-TRANSFER-DEBIT-LEG
+
+           IF SQLCODE = 0
+              PERFORM 2129-INSERT-TRANSFER-CREDIT-LEG
+           END-IF
+
+           IF SQLCODE = 0
+              PERFORM 2131-UPDATE-TRANSFER-BALANCES
+           END-IF
+
+           IF SQLCODE = 0
+              ADD 1 TO WS-TOTAL-POSTED
+              ADD 1 TO WS-COMMIT-COUNT
+              SET RESULT-POSTED TO TRUE
+              IF WS-COMMIT-COUNT >= WS-BATCH-COMMIT-FREQ
+                 PERFORM 2160-COMMIT-AND-CHECKPOINT
+              END-IF
+           ELSE
+              DISPLAY 'TRANSFER FAILED: SQLCODE=' SQLCODE
+              EXEC SQL ROLLBACK END-EXEC
+              ADD 1 TO WS-TOTAL-REJECTED
+              SET RESULT-REJECTED TO TRUE
+              MOVE 'TRANSFER POSTING FAILED' TO WS-RESULT-REASON
+           END-IF.
+
+       2127-CALC-TRANSFER-BALANCES.
+           SUBTRACT WS-TXN-AMOUNT FROM HV-CURRENT-BALANCE
+              GIVING HV-NEW-BALANCE
+           SUBTRACT WS-TXN-AMOUNT FROM HV-CURRENT-AVAIL
+              GIVING HV-NEW-AVAIL
+           ADD WS-TXN-AMOUNT TO HV-DEST-BALANCE
+              GIVING HV-DEST-NEW-BALANCE
+           ADD WS-TXN-AMOUNT TO HV-DEST-AVAIL
+              GIVING HV-DEST-NEW-AVAIL
+           ADD 1 TO WS-SYNTH-SEQ-NUM
+           MOVE WS-TXN-ID(1:5)  TO WS-XFR-DEBIT-ID(1:5)
+           MOVE 'XFD'           TO WS-XFR-DEBIT-ID(6:3)
+           MOVE WS-SYNTH-SEQ-NUM TO WS-XFR-DEBIT-ID(9:7)
+
+           ADD 1 TO WS-SYNTH-SEQ-NUM
+           MOVE WS-TXN-ID(1:5)  TO WS-XFR-CREDIT-ID(1:5)
+           MOVE 'XFC'           TO WS-XFR-CREDIT-ID(6:3)
+           MOVE WS-SYNTH-SEQ-NUM TO WS-XFR-CREDIT-ID(9:7).
+
+       2128-INSERT-TRANSFER-DEBIT-LEG.
+           MOVE WS-XFR-DEBIT-ID TO HV-TXN-ID
+           MOVE 'DBT'           TO HV-TXN-TYPE
+           MOVE WS-TXN-AMOUNT   TO HV-TXN-AMOUNT
+           MOVE WS-TXN-DESC     TO HV-TXN-DESC
+           MOVE WS-TXN-ID       TO HV-TXN-REF
+           MOVE WS-TXN-CHANNEL  TO HV-TXN-CHANNEL
+
+           EXEC SQL
+             INSERT INTO TBTXN
+               (TXN_ID, ACCT_NUMBER, TXN_DATE, TXN_TIME,
+                TXN_TYPE, TXN_AMOUNT, RUNNING_BALANCE,
+                DESCRIPTION, REFERENCE_NUM, CHANNEL)
+             VALUES
+               (:HV-TXN-ID, :HV-ACCT-NUMBER,
+                CURRENT DATE, CURRENT TIME,
+                :HV-TXN-TYPE, :HV-TXN-AMOUNT,
+                :HV-NEW-BALANCE,
+                :HV-TXN-DESC, :HV-TXN-REF,
+                :HV-TXN-CHANNEL)
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+              DISPLAY 'TRANSFER DEBIT LEG INSERT FAILED: SQLCODE='
+                      SQLCODE
+           END-IF.
+
+       2129-INSERT-TRANSFER-CREDIT-LEG.
+           MOVE WS-XFR-CREDIT-ID TO HV-TXN-ID
+           MOVE 'CRT'            TO HV-TXN-TYPE
+           MOVE WS-TXN-AMOUNT    TO HV-TXN-AMOUNT
+           MOVE WS-TXN-DESC      TO HV-TXN-DESC
+           MOVE WS-TXN-ID        TO HV-TXN-REF
+           MOVE WS-TXN-CHANNEL   TO HV-TXN-CHANNEL
+
+           EXEC SQL
+             INSERT INTO TBTXN
+               (TXN_ID, ACCT_NUMBER, TXN_DATE, TXN_TIME,
+                TXN_TYPE, TXN_AMOUNT, RUNNING_BALANCE,
+                DESCRIPTION, REFERENCE_NUM, CHANNEL)
+             VALUES
+               (:HV-TXN-ID, :HV-DEST-ACCT-NUMBER,
+                CURRENT DATE, CURRENT TIME,
+                :HV-TXN-TYPE, :HV-TXN-AMOUNT,
+                :HV-DEST-NEW-BALANCE,
+                :HV-TXN-DESC, :HV-TXN-REF,
+                :HV-TXN-CHANNEL)
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+              DISPLAY 'TRANSFER CREDIT LEG INSERT FAILED: SQLCODE='
+                      SQLCODE
+           END-IF.
+
+       2131-UPDATE-TRANSFER-BALANCES.
+           EXEC SQL
+             UPDATE TBACCT
+             SET    BALANCE = :HV-NEW-BALANCE,
+                    AVAIL_BALANCE = :HV-NEW-AVAIL,
+                    LAST_ACTIVITY_DATE = CURRENT DATE,
+                    UPDATED_DATE = CURRENT TIMESTAMP
+             WHERE  ACCT_NUMBER = :HV-ACCT-NUMBER
+           END-EXEC
+
+           IF SQLCODE = 0
+              EXEC SQL
+                UPDATE TBACCT
+                SET    BALANCE = :HV-DEST-NEW-BALANCE,
+                       AVAIL_BALANCE = :HV-DEST-NEW-AVAIL,
+                       LAST_ACTIVITY_DATE = CURRENT DATE,
+                       UPDATED_DATE = CURRENT TIMESTAMP
+                WHERE  ACCT_NUMBER = :HV-DEST-ACCT-NUMBER
+              END-EXEC
+           END-IF
+
+           IF SQLCODE NOT = 0
+              DISPLAY 'TRANSFER BALANCE UPDATE FAILED: SQLCODE='
+                      SQLCODE
+           END-IF.
+
+      *------- COMMIT THE CURRENT BATCH AND CHECKPOINT PROGRESS -------*
+       2160-COMMIT-AND-CHECKPOINT.
+           EXEC SQL COMMIT END-EXEC
+           PERFORM 2161-FLUSH-RESULT-BUFFER
+           MOVE 0 TO WS-COMMIT-COUNT
+           ADD 1 TO WS-COMMIT-SEQ-NUM
+           MOVE WS-CURRENT-TXN-ID TO CHK-LAST-TXN-ID
+           MOVE WS-COMMIT-SEQ-NUM TO CHK-COMMIT-SEQ
+           WRITE CHECKPOINT-OUT-RECORD FROM WS-CHECKPOINT-OUT-REC.
+
+      *------- FLUSH BUFFERED RESULT ROWS ONLY AFTER THE COMMIT ABOVE *
+      *------- HAS SUCCEEDED, SO EVERY ROW WRITTEN HERE DESCRIBES A   *
+      *------- TXN THAT IS NOW DURABLY REFLECTED IN THE DATABASE      *
+       2161-FLUSH-RESULT-BUFFER.
+           MOVE 0 TO WS-RESULT-BUF-IDX
+           PERFORM UNTIL WS-RESULT-BUF-IDX >= WS-RESULT-BUF-COUNT
+              ADD 1 TO WS-RESULT-BUF-IDX
+              WRITE RESULT-RECORD
+                FROM WS-RESULT-BUF-ENTRY(WS-RESULT-BUF-IDX)
+           END-PERFORM
+           MOVE 0 TO WS-RESULT-BUF-COUNT.
+
+      *------- BUFFER ONE OUTCOME RECORD PER INPUT TRANSACTION - SEE   *
+      *------- THE WS-RESULT-BUFFER-TABLE COMMENT ABOVE FOR WHY THIS  *
+      *------- IS NOT WRITTEN DIRECTLY TO RESULT-FILE HERE            *
+       2195-WRITE-RESULT-RECORD.
+           MOVE SPACES TO WS-RESULT-OUT
+           MOVE WS-CURRENT-TXN-ID TO RES-TXN-ID
+           MOVE WS-TXN-ACCT-NUM   TO RES-ACCT-NUM
+           MOVE WS-RESULT-STATUS  TO RES-STATUS
+           MOVE WS-RESULT-REASON  TO RES-REASON
+           IF RESULT-POSTED
+              MOVE HV-NEW-BALANCE TO RES-NEW-BALANCE
+           ELSE
+              MOVE 0 TO RES-NEW-BALANCE
+           END-IF
+
+           IF WS-RESULT-BUF-COUNT >= WS-RESULT-BUF-MAX
+              PERFORM 2160-COMMIT-AND-CHECKPOINT
+           END-IF
+           ADD 1 TO WS-RESULT-BUF-COUNT
+           MOVE WS-RESULT-OUT
+             TO WS-RESULT-BUF-ENTRY(WS-RESULT-BUF-COUNT).
+
       *------- DEADLOCK RETRY HANDLER -------*
        2900-HANDLE-DEADLOCK.
            ADD 1 TO WS-RETRY-COUNT
@@ -279,12 +859,20 @@
               DISPLAY 'MAX DEADLOCK RETRIES EXCEEDED: '
                       WS-TXN-ACCT-NUM
               ADD 1 TO WS-TOTAL-REJECTED
+              SET RESULT-REJECTED TO TRUE
+              MOVE 'DEADLOCK RETRY EXCEEDED' TO WS-RESULT-REASON
            END-IF.
 
        3000-FINALIZE.
-           EXEC SQL COMMIT END-EXEC
+           IF WS-COMMIT-COUNT > 0 OR WS-RESULT-BUF-COUNT > 0
+              PERFORM 2160-COMMIT-AND-CHECKPOINT
+           ELSE
+              EXEC SQL COMMIT END-EXEC
+           END-IF
+
            CLOSE TXN-INPUT-FILE
            CLOSE RESULT-FILE
+           CLOSE CHECKPOINT-OUT-FILE
 
            DISPLAY '======================================='
            DISPLAY WS-PROGRAM-NAME ' COMPLETE'
@@ -294,4 +882,10 @@
                    WS-TOTAL-REJECTED
            DISPLAY 'DEADLOCKS HANDLED    : '
                    WS-TOTAL-DEADLOCKS
+           DISPLAY 'NSF FEES POSTED      : '
+                   WS-TOTAL-NSF-FEES-POSTED
+           DISPLAY 'NSF FEE ERRORS       : '
+                   WS-TOTAL-NSF-FEE-ERRORS
+           DISPLAY 'COMMIT SEQUENCE NBR  : '
+                   WS-COMMIT-SEQ-NUM
            DISPLAY '======================================='.
