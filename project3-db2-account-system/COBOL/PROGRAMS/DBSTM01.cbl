@@ -0,0 +1,368 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DBSTM01.
+       AUTHOR.        MAINFRAME-DEV.
+       DATE-WRITTEN.  2024-02-25.
+      *================================================================*
+      *  PROGRAM : DBSTM01                                              *
+      *  DESC    : CUSTOMER / ACCOUNT STATEMENT GENERATOR               *
+      *            JOINS TBCUST, TBACCT AND TBTXN TO PRODUCE A          *
+      *            FORMATTED STATEMENT PER ACCOUNT: OPENING BALANCE,    *
+      *            EACH POSTING WITH RUNNING BALANCE, CLOSING BALANCE.  *
+      *                                                                  *
+      *  INPUT (VIA STMTREQ, ONE REQUEST PER RECORD):                  *
+      *    REQ-CUST-ID    = CUST_ID TO STATEMENT, OR SPACES/'ALL' FOR   *
+      *                     A FULL-PORTFOLIO RUN                        *
+      *    REQ-FROM-DATE  = STATEMENT PERIOD START (YYYY-MM-DD)         *
+      *    REQ-TO-DATE    = STATEMENT PERIOD END   (YYYY-MM-DD)         *
+      *                                                                  *
+      *  DB2 PLAN  : CUSTPLAN                                           *
+      *  ISOLATION : CS (CURSOR STABILITY) - READ ONLY, NO UPDATES      *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STMT-REQUEST-FILE
+               ASSIGN TO STMTREQ
+               FILE STATUS IS WS-REQ-FS.
+
+           SELECT STATEMENT-FILE
+               ASSIGN TO STMTOUT
+               FILE STATUS IS WS-OUT-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  STMT-REQUEST-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 40 CHARACTERS.
+       01  STMT-REQUEST-RECORD             PIC X(40).
+
+       FD  STATEMENT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 132 CHARACTERS.
+       01  STATEMENT-RECORD                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-PROGRAM-NAME                 PIC X(08) VALUE 'DBSTM01'.
+       01  WS-REQ-FS                       PIC X(02).
+       01  WS-OUT-FS                       PIC X(02).
+       01  WS-EOF-FLAG                     PIC X(01) VALUE 'N'.
+           88  END-OF-FILE                           VALUE 'Y'.
+       01  WS-SQL-EOF-SW                   PIC X(01) VALUE 'N'.
+           88  SQL-END-OF-CURSOR                     VALUE 'Y'.
+       01  WS-ACCT-EOF-SW                  PIC X(01) VALUE 'N'.
+           88  SQL-END-OF-ACCTS                      VALUE 'Y'.
+
+      *------- STATEMENT REQUEST -------*
+       01  WS-REQUEST.
+           05  REQ-CUST-ID                 PIC X(10).
+           05  REQ-FROM-DATE               PIC X(10).
+           05  REQ-TO-DATE                 PIC X(10).
+           05  FILLER                      PIC X(10).
+
+       01  WS-PORTFOLIO-SW                 PIC X(01) VALUE 'N'.
+           88  FULL-PORTFOLIO-RUN                    VALUE 'Y'.
+
+      *------- RUNNING BALANCE WORK FIELD -------*
+       01  WS-RUNNING-BALANCE              PIC S9(13)V99 COMP-3.
+
+      *------- COUNTERS -------*
+       01  WS-TOTAL-CUSTOMERS              PIC 9(07) VALUE 0.
+       01  WS-TOTAL-ACCOUNTS               PIC 9(07) VALUE 0.
+       01  WS-TOTAL-POSTINGS               PIC 9(09) VALUE 0.
+
+      *------- REPORT LINES -------*
+       01  WS-RPT-CUST-LINE.
+           05  FILLER                      PIC X(10) VALUE 'CUSTOMER: '.
+           05  RPT-CUST-ID                 PIC X(10).
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  RPT-CUST-NAME                PIC X(51).
+           05  FILLER                      PIC X(59) VALUE SPACES.
+
+       01  WS-RPT-ACCT-LINE.
+           05  FILLER                      PIC X(09) VALUE 'ACCOUNT: '.
+           05  RPT-ACCT-NUM                PIC X(12).
+           05  FILLER                      PIC X(03) VALUE SPACES.
+           05  FILLER                      PIC X(16)
+               VALUE 'OPENING BALANCE:'.
+           05  RPT-OPEN-BAL                PIC -(11)9.99.
+           05  FILLER                      PIC X(77) VALUE SPACES.
+
+       01  WS-RPT-DETAIL-HDR.
+           05  FILLER           PIC X(17) VALUE 'DATE'.
+           05  FILLER           PIC X(06) VALUE 'TYPE'.
+           05  FILLER           PIC X(20) VALUE 'DESCRIPTION'.
+           05  FILLER           PIC X(17) VALUE 'AMOUNT'.
+           05  FILLER           PIC X(17) VALUE 'RUNNING BALANCE'.
+           05  FILLER           PIC X(55) VALUE SPACES.
+
+       01  WS-RPT-DETAIL.
+           05  RPT-TXN-DATE                PIC X(10).
+           05  FILLER                      PIC X(07) VALUE SPACES.
+           05  RPT-TXN-TYPE                PIC X(03).
+           05  FILLER                      PIC X(03) VALUE SPACES.
+           05  RPT-TXN-DESC                PIC X(20).
+           05  RPT-TXN-AMOUNT              PIC -(11)9.99.
+           05  FILLER                      PIC X(03) VALUE SPACES.
+           05  RPT-RUNNING-BAL             PIC -(11)9.99.
+           05  FILLER                      PIC X(56) VALUE SPACES.
+
+       01  WS-RPT-CLOSE-LINE.
+           05  FILLER                      PIC X(16)
+               VALUE 'CLOSING BALANCE:'.
+           05  RPT-CLOSE-BAL               PIC -(11)9.99.
+           05  FILLER                      PIC X(101) VALUE SPACES.
+
+       01  WS-RPT-BLANK-LINE                PIC X(132) VALUE SPACES.
+
+       01  WS-RETURN-CODE                  PIC S9(04) COMP VALUE 0.
+
+      *------- DB2 HOST VARIABLES -------*
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01  HV-CUST-ID                      PIC X(10).
+       01  HV-CUST-NAME                    PIC X(51).
+       01  HV-ACCT-NUMBER                  PIC X(12).
+       01  HV-OPEN-BALANCE                 PIC S9(13)V99 COMP-3.
+       01  HV-CLOSE-BALANCE                PIC S9(13)V99 COMP-3.
+       01  HV-FROM-DATE                    PIC X(10).
+       01  HV-TO-DATE                      PIC X(10).
+       01  HV-TXN-DATE                     PIC X(10).
+       01  HV-TXN-TYPE                     PIC X(03).
+       01  HV-TXN-AMOUNT                   PIC S9(11)V99 COMP-3.
+       01  HV-TXN-DESC                     PIC X(50).
+
+      *------- CURSOR OVER CUSTOMERS FOR A PORTFOLIO RUN -------*
+           EXEC SQL
+             DECLARE CSR-ALL-CUSTOMERS CURSOR FOR
+               SELECT CUST_ID
+               FROM   TBCUST
+               WHERE  STATUS <> 'C'
+               ORDER BY CUST_ID
+           END-EXEC.
+
+      *------- CURSOR OVER THE ACCOUNTS FOR ONE CUSTOMER -------*
+           EXEC SQL
+             DECLARE CSR-CUST-ACCTS CURSOR FOR
+               SELECT ACCT_NUMBER, BALANCE
+               FROM   TBACCT
+               WHERE  CUST_ID = :HV-CUST-ID
+               ORDER BY ACCT_NUMBER
+           END-EXEC.
+
+      *------- CURSOR OVER TXN ACTIVITY FOR ONE ACCOUNT/PERIOD -------*
+           EXEC SQL
+             DECLARE CSR-ACCT-TXNS CURSOR FOR
+               SELECT CHAR(TXN_DATE, ISO), TXN_TYPE,
+                      TXN_AMOUNT, DESCRIPTION
+               FROM   TBTXN
+               WHERE  ACCT_NUMBER = :HV-ACCT-NUMBER
+                 AND  TXN_DATE BETWEEN :HV-FROM-DATE AND :HV-TO-DATE
+               ORDER BY TXN_DATE, TXN_ID
+           END-EXEC.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-REQUESTS
+              UNTIL END-OF-FILE
+           PERFORM 3000-FINALIZE
+           MOVE WS-RETURN-CODE TO RETURN-CODE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           DISPLAY WS-PROGRAM-NAME ' - STATEMENT GENERATION STARTED'
+           OPEN INPUT  STMT-REQUEST-FILE
+           OPEN OUTPUT STATEMENT-FILE
+           READ STMT-REQUEST-FILE INTO WS-REQUEST
+             AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+      *================================================================*
+      *  2000 - PROCESS ONE STATEMENT REQUEST                          *
+      *================================================================*
+       2000-PROCESS-REQUESTS.
+           MOVE 'N' TO WS-PORTFOLIO-SW
+           IF REQ-CUST-ID = SPACES OR REQ-CUST-ID = 'ALL'
+              SET FULL-PORTFOLIO-RUN TO TRUE
+           END-IF
+
+           MOVE REQ-FROM-DATE TO HV-FROM-DATE
+           MOVE REQ-TO-DATE   TO HV-TO-DATE
+
+           IF FULL-PORTFOLIO-RUN
+              PERFORM 2100-RUN-FULL-PORTFOLIO
+           ELSE
+              MOVE REQ-CUST-ID TO HV-CUST-ID
+              PERFORM 2200-STATEMENT-ONE-CUSTOMER
+           END-IF
+
+           READ STMT-REQUEST-FILE INTO WS-REQUEST
+             AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+      *------- FULL-PORTFOLIO RUN: ONE CURSOR OVER ALL CUSTOMERS -------*
+       2100-RUN-FULL-PORTFOLIO.
+           MOVE 'N' TO WS-SQL-EOF-SW
+
+           EXEC SQL OPEN CSR-ALL-CUSTOMERS END-EXEC
+
+           IF SQLCODE NOT = 0
+              DISPLAY 'OPEN CUSTOMER CURSOR FAILED: SQLCODE='
+                      SQLCODE
+              MOVE 16 TO WS-RETURN-CODE
+           ELSE
+              PERFORM 2110-FETCH-NEXT-CUSTOMER
+              PERFORM 2200-STATEMENT-ONE-CUSTOMER
+                 UNTIL SQL-END-OF-CURSOR
+              EXEC SQL CLOSE CSR-ALL-CUSTOMERS END-EXEC
+           END-IF.
+
+       2110-FETCH-NEXT-CUSTOMER.
+           EXEC SQL
+             FETCH CSR-ALL-CUSTOMERS INTO :HV-CUST-ID
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+              SET SQL-END-OF-CURSOR TO TRUE
+           END-IF.
+
+      *================================================================*
+      *  2200 - BUILD THE STATEMENT FOR ONE CUSTOMER'S ACCOUNTS        *
+      *================================================================*
+       2200-STATEMENT-ONE-CUSTOMER.
+           PERFORM 2210-LOOKUP-CUSTOMER-NAME
+
+           IF SQLCODE = 0
+              ADD 1 TO WS-TOTAL-CUSTOMERS
+              MOVE SPACES TO WS-RPT-CUST-LINE
+              MOVE HV-CUST-ID   TO RPT-CUST-ID
+              MOVE HV-CUST-NAME TO RPT-CUST-NAME
+              WRITE STATEMENT-RECORD FROM WS-RPT-CUST-LINE
+
+              MOVE 'N' TO WS-ACCT-EOF-SW
+              EXEC SQL OPEN CSR-CUST-ACCTS END-EXEC
+
+              IF SQLCODE = 0
+                 PERFORM 2220-FETCH-NEXT-ACCOUNT
+                 PERFORM 2300-STATEMENT-ONE-ACCOUNT
+                    UNTIL SQL-END-OF-ACCTS
+                 EXEC SQL CLOSE CSR-CUST-ACCTS END-EXEC
+              END-IF
+           ELSE
+              DISPLAY 'CUSTOMER NOT FOUND: ' HV-CUST-ID
+           END-IF
+
+           IF FULL-PORTFOLIO-RUN
+              PERFORM 2110-FETCH-NEXT-CUSTOMER
+           END-IF.
+
+       2210-LOOKUP-CUSTOMER-NAME.
+           EXEC SQL
+             SELECT LAST_NAME || ', ' || FIRST_NAME
+             INTO   :HV-CUST-NAME
+             FROM   TBCUST
+             WHERE  CUST_ID = :HV-CUST-ID
+           END-EXEC.
+
+       2220-FETCH-NEXT-ACCOUNT.
+           EXEC SQL
+             FETCH CSR-CUST-ACCTS
+               INTO :HV-ACCT-NUMBER, :HV-CLOSE-BALANCE
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+              SET SQL-END-OF-ACCTS TO TRUE
+           END-IF.
+
+      *================================================================*
+      *  2300 - WRITE ONE ACCOUNT'S STATEMENT: OPENING BALANCE,        *
+      *         EACH POSTING IN THE PERIOD WITH A RUNNING BALANCE,     *
+      *         AND A CLOSING BALANCE LINE                             *
+      *================================================================*
+       2300-STATEMENT-ONE-ACCOUNT.
+           ADD 1 TO WS-TOTAL-ACCOUNTS
+           PERFORM 2310-COMPUTE-OPENING-BALANCE
+
+           MOVE SPACES TO WS-RPT-ACCT-LINE
+           MOVE HV-ACCT-NUMBER   TO RPT-ACCT-NUM
+           MOVE HV-OPEN-BALANCE  TO RPT-OPEN-BAL
+           WRITE STATEMENT-RECORD FROM WS-RPT-ACCT-LINE
+           WRITE STATEMENT-RECORD FROM WS-RPT-DETAIL-HDR
+
+           MOVE HV-OPEN-BALANCE TO WS-RUNNING-BALANCE
+
+           EXEC SQL OPEN CSR-ACCT-TXNS END-EXEC
+
+           IF SQLCODE = 0
+              PERFORM 2320-FETCH-NEXT-TXN
+              PERFORM 2330-WRITE-TXN-DETAIL
+                 UNTIL SQLCODE NOT = 0
+              EXEC SQL CLOSE CSR-ACCT-TXNS END-EXEC
+           END-IF
+
+           MOVE SPACES TO WS-RPT-CLOSE-LINE
+           MOVE WS-RUNNING-BALANCE TO RPT-CLOSE-BAL
+           WRITE STATEMENT-RECORD FROM WS-RPT-CLOSE-LINE
+           WRITE STATEMENT-RECORD FROM WS-RPT-BLANK-LINE
+
+           PERFORM 2220-FETCH-NEXT-ACCOUNT.
+
+      *------- OPENING BALANCE = CURRENT BALANCE LESS EVERYTHING      *
+      *        POSTED ON OR AFTER THE STATEMENT PERIOD START           *
+       2310-COMPUTE-OPENING-BALANCE.
+           EXEC SQL
+             SELECT :HV-CLOSE-BALANCE -
+                    COALESCE(SUM(
+                      CASE WHEN TXN_TYPE IN ('CRT','INT')
+                           THEN TXN_AMOUNT
+                           ELSE -TXN_AMOUNT END), 0)
+             INTO   :HV-OPEN-BALANCE
+             FROM   TBTXN
+             WHERE  ACCT_NUMBER = :HV-ACCT-NUMBER
+               AND  TXN_DATE >= :HV-FROM-DATE
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+              MOVE HV-CLOSE-BALANCE TO HV-OPEN-BALANCE
+           END-IF.
+
+       2320-FETCH-NEXT-TXN.
+           EXEC SQL
+             FETCH CSR-ACCT-TXNS
+               INTO :HV-TXN-DATE, :HV-TXN-TYPE,
+                    :HV-TXN-AMOUNT, :HV-TXN-DESC
+           END-EXEC.
+
+       2330-WRITE-TXN-DETAIL.
+           ADD 1 TO WS-TOTAL-POSTINGS
+
+           IF HV-TXN-TYPE = 'CRT' OR HV-TXN-TYPE = 'INT'
+              ADD HV-TXN-AMOUNT TO WS-RUNNING-BALANCE
+           ELSE
+              SUBTRACT HV-TXN-AMOUNT FROM WS-RUNNING-BALANCE
+           END-IF
+
+           MOVE SPACES TO WS-RPT-DETAIL
+           MOVE HV-TXN-DATE       TO RPT-TXN-DATE
+           MOVE HV-TXN-TYPE       TO RPT-TXN-TYPE
+           MOVE HV-TXN-DESC(1:20) TO RPT-TXN-DESC
+           MOVE HV-TXN-AMOUNT     TO RPT-TXN-AMOUNT
+           MOVE WS-RUNNING-BALANCE TO RPT-RUNNING-BAL
+           WRITE STATEMENT-RECORD FROM WS-RPT-DETAIL
+
+           PERFORM 2320-FETCH-NEXT-TXN.
+
+       3000-FINALIZE.
+           CLOSE STMT-REQUEST-FILE
+           CLOSE STATEMENT-FILE
+
+           DISPLAY '======================================='
+           DISPLAY WS-PROGRAM-NAME ' COMPLETE'
+           DISPLAY 'CUSTOMERS STATEMENTED: ' WS-TOTAL-CUSTOMERS
+           DISPLAY 'ACCOUNTS STATEMENTED : ' WS-TOTAL-ACCOUNTS
+           DISPLAY 'POSTINGS LISTED      : ' WS-TOTAL-POSTINGS
+           DISPLAY '======================================='.
