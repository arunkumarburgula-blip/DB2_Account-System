@@ -7,6 +7,8 @@
       *  DESC    : DB2 CUSTOMER CRUD OPERATIONS                         *
       *            INSERT, UPDATE, DELETE, SELECT BY KEY                 *
       *            FULL SQLCODE HANDLING WITH DEADLOCK RETRY             *
+      *            PRE-INSERT BUSINESS VALIDATION (SSN/STATE/SCORE)      *
+      *            BEFORE-IMAGE HISTORY TRAIL ON UPDATE/DELETE           *
       *                                                                 *
       *  DB2 PLAN  : CUSTPLAN                                           *
       *  DB2 PACKAGE: CUSTCOLL.DBCUST01                                *
@@ -17,7 +19,20 @@
       *    U = UPDATE EXISTING CUSTOMER                                *
       *    D = DELETE (SOFT DELETE - SET STATUS='C')                    *
       *    S = SELECT BY CUSTOMER ID                                   *
-      *    L = SELECT BY LAST NAME (CURSOR)                            *
+      *    L = SELECT BY LAST NAME (CURSOR, PAGED 100 ROWS AT A TIME)  *
+      *                                                                 *
+      *  WS-REQ-DATA LAYOUT (ALL OPERATIONS):                           *
+      *    1-10    CUST-ID        11-40  LAST-NAME     41-60 FIRST-NAME*
+      *    61-69   SSN            70-79  PHONE         80-129 EMAIL     *
+      *  WS-REQ-DATA LAYOUT (L - LIST PAGING, REQUEST/RESPONSE):        *
+      *    130-139 PAGE-CUST-ID (LAST CUST_ID SEEN, REQUEST)            *
+      *    140-169 PAGE-LAST-NAME (LAST LAST_NAME SEEN, REQUEST)        *
+      *    170     'M' ON THE FINAL ROW OF A FULL 100-ROW PAGE          *
+      *              (RESPONSE) MEANING MORE ROWS MAY FOLLOW            *
+      *  WS-REQ-DATA LAYOUT (I - INSERT ONLY):                          *
+      *    180     MIDDLE-INIT    181-190 DOB        191-220 ADDR1      *
+      *    221-240 CITY           241-242 STATE      243-252 ZIP        *
+      *    253-256 CREDIT-SCORE (NUMERIC TEXT)        257 RISK-RATING   *
       *================================================================*
 
        ENVIRONMENT DIVISION.
@@ -31,6 +46,10 @@
                ASSIGN TO OUTFILE
                FILE STATUS IS WS-OUT-FS.
 
+           SELECT REJECT-FILE
+               ASSIGN TO REJECTS
+               FILE STATUS IS WS-REJ-FS.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -44,12 +63,18 @@
            RECORD CONTAINS 300 CHARACTERS.
        01  OUTPUT-RECORD                   PIC X(300).
 
+       FD  REJECT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 300 CHARACTERS.
+       01  REJECT-RECORD                   PIC X(300).
+
        WORKING-STORAGE SECTION.
 
        01  WS-PROGRAM-NAME                 PIC X(08) VALUE 'DBCUST01'.
 
        01  WS-INP-FS                       PIC X(02).
        01  WS-OUT-FS                       PIC X(02).
+       01  WS-REJ-FS                       PIC X(02).
        01  WS-EOF-FLAG                     PIC X(01) VALUE 'N'.
            88  END-OF-FILE                           VALUE 'Y'.
 
@@ -69,6 +94,7 @@
            05  WS-TOTAL-SUCCESS            PIC 9(07) VALUE 0.
            05  WS-TOTAL-ERRORS             PIC 9(07) VALUE 0.
            05  WS-TOTAL-DEADLOCKS          PIC 9(05) VALUE 0.
+           05  WS-TOTAL-REJECTED           PIC 9(07) VALUE 0.
 
       *------- DEADLOCK RETRY -------*
        01  WS-RETRY-COUNT                  PIC 9(02) VALUE 0.
@@ -76,8 +102,43 @@
        01  WS-RETRY-FLAG                   PIC X(01) VALUE 'N'.
            88  SHOULD-RETRY                          VALUE 'Y'.
 
+      *------- SET BY 2205 SO ITS CALLERS CAN TELL WHETHER THE AUDIT  *
+      *------- TRAIL ROW ACTUALLY WENT IN BEFORE COMMITTING THE       *
+      *------- UPDATE/DELETE IT DESCRIBES - THE UPDATE/DELETE'S OWN   *
+      *------- SQLCODE OVERWRITES SQLCODE BEFORE 9000 EVER SEES IT    *
+       01  WS-HIST-CAPTURE-SW              PIC X(01) VALUE 'Y'.
+           88  HIST-CAPTURE-OK                       VALUE 'Y'.
+           88  HIST-CAPTURE-FAILED                   VALUE 'N'.
+
        01  WS-RETURN-CODE                  PIC S9(04) COMP VALUE 0.
 
+      *------- PRE-INSERT VALIDATION -------*
+       01  WS-VALIDATION-SW                PIC X(01) VALUE 'Y'.
+           88  VALIDATION-PASSED                     VALUE 'Y'.
+           88  VALIDATION-FAILED                     VALUE 'N'.
+       01  WS-VALIDATION-REASON            PIC X(60) VALUE SPACES.
+       01  WS-DUP-SSN-COUNT                PIC S9(04) COMP VALUE 0.
+       01  WS-CREDIT-SCORE-TXT             PIC 9(04) VALUE 0.
+
+       01  WS-STATE-FOUND-SW               PIC X(01) VALUE 'N'.
+           88  STATE-FOUND                           VALUE 'Y'.
+       01  WS-STATE-IDX                    PIC 9(02) COMP.
+
+      *------- VALID US STATE / DC CODES (51 ENTRIES) -------*
+       01  WS-VALID-STATE-LIST.
+           05  FILLER                      PIC X(50) VALUE
+               'ALAKAZARCACOCTDEFLGAHIIDILINIAKSKYLAMEMDMAMIMNMSMO'.
+           05  FILLER                      PIC X(52) VALUE
+               'MTNENVNHNJNMNYNCNDOHOKORPARISCSDTNTXUTVTVAWAWVWIWYDC'.
+       01  WS-VALID-STATE-TABLE REDEFINES WS-VALID-STATE-LIST.
+           05  WS-VALID-STATE              PIC X(02) OCCURS 51 TIMES.
+
+      *------- REJECT OUTPUT (VALIDATION FAILURES, NOT SQLCODE) -------*
+       01  WS-REJECT-OUT.
+           05  REJ-CUST-ID                 PIC X(10).
+           05  REJ-REASON                  PIC X(60).
+           05  FILLER                      PIC X(230).
+
       *------- DB2 HOST VARIABLES -------*
            EXEC SQL INCLUDE SQLCA END-EXEC.
 
@@ -105,7 +166,25 @@
            05  HV-NI-EMAIL               PIC S9(04) COMP.
            05  HV-NI-CREDIT              PIC S9(04) COMP.
 
-      *------- CURSOR FOR NAME SEARCH -------*
+      *------- LIST PAGING HOST VARIABLES -------*
+       01  HV-PAGE-CUST-ID                 PIC X(10).
+       01  HV-PAGE-LAST-NAME               PIC X(30).
+       01  WS-LIST-FETCH-COUNT             PIC 9(03) VALUE 0.
+       01  WS-MORE-ROWS-SW                 PIC X(01) VALUE 'N'.
+           88  MORE-ROWS-AVAILABLE                   VALUE 'Y'.
+
+      *------- CUSTOMER HISTORY (BEFORE-IMAGE) HOST VARIABLES -------*
+       01  HV-HIST-OPER                    PIC X(01).
+       01  HV-OLD-LAST-NAME                PIC X(30).
+       01  HV-OLD-FIRST-NAME               PIC X(20).
+       01  HV-OLD-PHONE                    PIC X(10).
+       01  HV-OLD-EMAIL                    PIC X(50).
+       01  HV-OLD-CREDIT-SCORE             PIC S9(04) COMP.
+       01  HV-OLD-STATUS                   PIC X(01).
+       01  HV-NI-OLD-EMAIL                 PIC S9(04) COMP.
+       01  HV-NI-OLD-CREDIT                PIC S9(04) COMP.
+
+      *------- CURSOR FOR NAME SEARCH (PAGED 100 ROWS AT A TIME) -------*
            EXEC SQL
              DECLARE CSR-BY-NAME CURSOR FOR
                SELECT CUST_ID,
@@ -117,7 +196,10 @@
                FROM   TBCUST
                WHERE  LAST_NAME LIKE :HV-LAST-NAME
                  AND  STATUS <> 'C'
-               ORDER BY LAST_NAME, FIRST_NAME
+                 AND  (LAST_NAME > :HV-PAGE-LAST-NAME
+                       OR (LAST_NAME = :HV-PAGE-LAST-NAME
+                           AND CUST_ID > :HV-PAGE-CUST-ID))
+               ORDER BY LAST_NAME, CUST_ID
                FETCH FIRST 100 ROWS ONLY
            END-EXEC.
 
@@ -135,6 +217,7 @@
            DISPLAY WS-PROGRAM-NAME ' - STARTED'
            OPEN INPUT  INPUT-FILE
            OPEN OUTPUT OUTPUT-FILE
+           OPEN OUTPUT REJECT-FILE
            READ INPUT-FILE INTO WS-REQUEST
              AT END SET END-OF-FILE TO TRUE
            END-READ.
@@ -143,6 +226,7 @@
            ADD 1 TO WS-TOTAL-PROCESSED
            MOVE 0 TO WS-RETRY-COUNT
            MOVE 'N' TO WS-RETRY-FLAG
+           MOVE 'N' TO WS-MORE-ROWS-SW
 
            EVALUATE TRUE
              WHEN REQ-INSERT
@@ -166,82 +250,242 @@
            END-READ.
 
       *================================================================*
-      *  2100 - INSERT NEW CUSTOMER                                    *
+      *  2100 - INSERT NEW CUSTOMER (WITH PRE-INSERT VALIDATION)       *
       *================================================================*
        2100-INSERT-CUSTOMER.
            PERFORM 8000-MAP-INPUT-TO-HV
+           PERFORM 8050-MAP-INSERT-FIELDS
+           PERFORM 2105-VALIDATE-CUSTOMER-INPUT
+
+           IF VALIDATION-PASSED
+              EXEC SQL
+                INSERT INTO TBCUST
+                  (CUST_ID, LAST_NAME, FIRST_NAME,
+                   MIDDLE_INIT, SSN, STATUS,
+                   DATE_OF_BIRTH, ADDR_LINE1, CITY,
+                   STATE_CODE, ZIP_CODE, PHONE,
+                   EMAIL, CREDIT_SCORE, RISK_RATING,
+                   CREATED_BY, UPDATED_BY)
+                VALUES
+                  (:HV-CUST-ID, :HV-LAST-NAME,
+                   :HV-FIRST-NAME, :HV-MIDDLE-INIT,
+                   :HV-SSN, 'A',
+                   :HV-DOB :HV-NI-DOB,
+                   :HV-ADDR1 :HV-NI-ADDR1,
+                   :HV-CITY :HV-NI-CITY,
+                   :HV-STATE, :HV-ZIP,
+                   :HV-PHONE,
+                   :HV-EMAIL :HV-NI-EMAIL,
+                   :HV-CREDIT-SCORE :HV-NI-CREDIT,
+                   :HV-RISK-RATING,
+                   USER, USER)
+              END-EXEC
+
+              PERFORM 9000-CHECK-SQLCODE
+           ELSE
+              PERFORM 2106-WRITE-REJECT-RECORD
+           END-IF.
 
+      *------- VALIDATE BUSINESS RULES BEFORE ATTEMPTING THE INSERT ---*
+       2105-VALIDATE-CUSTOMER-INPUT.
+           SET VALIDATION-PASSED TO TRUE
+           MOVE SPACES TO WS-VALIDATION-REASON
+
+           IF HV-SSN NOT NUMERIC
+              SET VALIDATION-FAILED TO TRUE
+              MOVE 'INVALID SSN FORMAT' TO WS-VALIDATION-REASON
+           ELSE
+              PERFORM 2107-CHECK-DUPLICATE-SSN
+           END-IF
+
+           IF VALIDATION-PASSED
+              MOVE 'N' TO WS-STATE-FOUND-SW
+              PERFORM 8065-CHECK-STATE-CODE
+                 VARYING WS-STATE-IDX FROM 1 BY 1
+                 UNTIL WS-STATE-IDX > 51 OR STATE-FOUND
+              IF NOT STATE-FOUND
+                 SET VALIDATION-FAILED TO TRUE
+                 MOVE 'INVALID STATE CODE' TO WS-VALIDATION-REASON
+              END-IF
+           END-IF
+
+      *------- CREDIT SCORE IS OPTIONAL (BLANK = STORE NULL), BUT      *
+      *------- NON-BLANK, NON-NUMERIC INPUT IS GARBAGE, NOT A BLANK -  *
+      *------- 8050 COLLAPSES BOTH CASES TO HV-NI-CREDIT = -1, SO THE *
+      *------- DISTINCTION HAS TO BE MADE HERE FROM THE RAW INPUT     *
+           IF VALIDATION-PASSED
+              IF WS-REQ-DATA(253:4) NOT = SPACES
+                 AND WS-REQ-DATA(253:4) IS NOT NUMERIC
+                 SET VALIDATION-FAILED TO TRUE
+                 MOVE 'INVALID CREDIT SCORE FORMAT' TO
+                         WS-VALIDATION-REASON
+              ELSE
+                 IF HV-NI-CREDIT >= 0
+                    IF HV-CREDIT-SCORE < 300 OR HV-CREDIT-SCORE > 850
+                       SET VALIDATION-FAILED TO TRUE
+                       MOVE 'CREDIT SCORE OUT OF RANGE' TO
+                               WS-VALIDATION-REASON
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+
+      *------- REJECT IF AN ACTIVE (NON-CANCELLED) ROW HAS THIS SSN ---*
+       2107-CHECK-DUPLICATE-SSN.
+           MOVE 0 TO WS-DUP-SSN-COUNT
            EXEC SQL
-             INSERT INTO TBCUST
-               (CUST_ID, LAST_NAME, FIRST_NAME,
-                MIDDLE_INIT, SSN, STATUS,
-                DATE_OF_BIRTH, ADDR_LINE1, CITY,
-                STATE_CODE, ZIP_CODE, PHONE,
-                EMAIL, CREDIT_SCORE, RISK_RATING,
-                CREATED_BY, UPDATED_BY)
-             VALUES
-               (:HV-CUST-ID, :HV-LAST-NAME,
-                :HV-FIRST-NAME, :HV-MIDDLE-INIT,
-                :HV-SSN, 'A',
-                :HV-DOB :HV-NI-DOB,
-                :HV-ADDR1 :HV-NI-ADDR1,
-                :HV-CITY :HV-NI-CITY,
-                :HV-STATE, :HV-ZIP,
-                :HV-PHONE,
-                :HV-EMAIL :HV-NI-EMAIL,
-                :HV-CREDIT-SCORE :HV-NI-CREDIT,
-                :HV-RISK-RATING,
-                USER, USER)
+             SELECT COUNT(*)
+             INTO   :WS-DUP-SSN-COUNT
+             FROM   TBCUST
+             WHERE  SSN = :HV-SSN
+               AND  STATUS <> 'C'
            END-EXEC
 
-           PERFORM 9000-CHECK-SQLCODE.
+           IF SQLCODE NOT = 0
+              DISPLAY 'DUPLICATE SSN CHECK FAILED: SQLCODE=' SQLCODE
+              SET VALIDATION-FAILED TO TRUE
+              MOVE 'UNABLE TO VERIFY SSN' TO WS-VALIDATION-REASON
+           ELSE
+              IF WS-DUP-SSN-COUNT > 0
+                 SET VALIDATION-FAILED TO TRUE
+                 MOVE 'DUPLICATE SSN ON FILE' TO WS-VALIDATION-REASON
+              END-IF
+           END-IF.
+
+       8065-CHECK-STATE-CODE.
+           IF WS-VALID-STATE(WS-STATE-IDX) = HV-STATE
+              SET STATE-FOUND TO TRUE
+           END-IF.
+
+       2106-WRITE-REJECT-RECORD.
+           ADD 1 TO WS-TOTAL-REJECTED
+           DISPLAY 'CUSTOMER REJECTED: ' WS-VALIDATION-REASON
+                   ' CUSTID=' HV-CUST-ID
+           MOVE SPACES TO WS-REJECT-OUT
+           MOVE HV-CUST-ID           TO REJ-CUST-ID
+           MOVE WS-VALIDATION-REASON TO REJ-REASON
+           WRITE REJECT-RECORD FROM WS-REJECT-OUT.
 
       *================================================================*
       *  2200 - UPDATE CUSTOMER (WITH DEADLOCK RETRY)                  *
+      *         CAPTURES A BEFORE-IMAGE TO THE HISTORY TABLE FIRST     *
       *================================================================*
        2200-UPDATE-CUSTOMER.
            PERFORM 8000-MAP-INPUT-TO-HV
+           MOVE 'U' TO HV-HIST-OPER
 
            PERFORM UNTIL NOT SHOULD-RETRY
+      *------- REDONE ON EVERY RETRY: A DEADLOCK ROLLBACK DISCARDS    *
+      *------- THE UNCOMMITTED HISTORY INSERT ALONG WITH THE UPDATE,  *
+      *------- SO THE BEFORE-IMAGE MUST BE CAPTURED AGAIN EACH PASS   *
+              PERFORM 2205-CAPTURE-CUSTOMER-HISTORY
+
+              IF HIST-CAPTURE-OK
+                 EXEC SQL
+                   UPDATE TBCUST
+                   SET    LAST_NAME   = :HV-LAST-NAME,
+                          FIRST_NAME  = :HV-FIRST-NAME,
+                          PHONE       = :HV-PHONE,
+                          EMAIL       = :HV-EMAIL
+                                        :HV-NI-EMAIL,
+                          CREDIT_SCORE = :HV-CREDIT-SCORE
+                                         :HV-NI-CREDIT,
+                          UPDATED_DATE = CURRENT TIMESTAMP,
+                          UPDATED_BY   = USER
+                   WHERE  CUST_ID = :HV-CUST-ID
+                     AND  STATUS <> 'C'
+                 END-EXEC
+
+                 PERFORM 9000-CHECK-SQLCODE
+              ELSE
+                 DISPLAY 'CUSTOMER UPDATE REJECTED - HISTORY '
+                         'CAPTURE FAILED: ' HV-CUST-ID
+                 ADD 1 TO WS-TOTAL-ERRORS
+                 EXEC SQL ROLLBACK END-EXEC
+                 MOVE 'N' TO WS-RETRY-FLAG
+              END-IF
+           END-PERFORM.
+
+      *================================================================*
+      *  2300 - SOFT DELETE (SET STATUS = 'C')                         *
+      *         CAPTURES A BEFORE-IMAGE TO THE HISTORY TABLE FIRST     *
+      *================================================================*
+       2300-DELETE-CUSTOMER.
+           PERFORM 8000-MAP-INPUT-TO-HV
+           MOVE 'D' TO HV-HIST-OPER
+           PERFORM 2205-CAPTURE-CUSTOMER-HISTORY
+
+           IF HIST-CAPTURE-OK
               EXEC SQL
                 UPDATE TBCUST
-                SET    LAST_NAME   = :HV-LAST-NAME,
-                       FIRST_NAME  = :HV-FIRST-NAME,
-                       PHONE       = :HV-PHONE,
-                       EMAIL       = :HV-EMAIL
-                                     :HV-NI-EMAIL,
-                       CREDIT_SCORE = :HV-CREDIT-SCORE
-                                      :HV-NI-CREDIT,
+                SET    STATUS = 'C',
                        UPDATED_DATE = CURRENT TIMESTAMP,
-                       UPDATED_BY   = USER
+                       UPDATED_BY = USER
                 WHERE  CUST_ID = :HV-CUST-ID
                   AND  STATUS <> 'C'
               END-EXEC
 
               PERFORM 9000-CHECK-SQLCODE
-           END-PERFORM.
+
+              IF SQLCODE = 0
+                 EXEC SQL COMMIT END-EXEC
+                 DISPLAY 'CUSTOMER SOFT-DELETED: '
+                         HV-CUST-ID
+              END-IF
+           ELSE
+              DISPLAY 'CUSTOMER DELETE REJECTED - HISTORY '
+                      'CAPTURE FAILED: ' HV-CUST-ID
+              ADD 1 TO WS-TOTAL-ERRORS
+              EXEC SQL ROLLBACK END-EXEC
+           END-IF.
 
       *================================================================*
-      *  2300 - SOFT DELETE (SET STATUS = 'C')                         *
+      *  2205 - CAPTURE A BEFORE-IMAGE ROW TO TBCUST_HIST              *
+      *         USED BY BOTH 2200-UPDATE AND 2300-DELETE SO A          *
+      *         DISPUTE OR COMPLIANCE REVIEW CAN SEE WHO CHANGED       *
+      *         WHAT, WHEN, AND VIA WHICH OPERATION                    *
       *================================================================*
-       2300-DELETE-CUSTOMER.
-           PERFORM 8000-MAP-INPUT-TO-HV
-
+       2205-CAPTURE-CUSTOMER-HISTORY.
+           SET HIST-CAPTURE-OK TO TRUE
            EXEC SQL
-             UPDATE TBCUST
-             SET    STATUS = 'C',
-                    UPDATED_DATE = CURRENT TIMESTAMP,
-                    UPDATED_BY = USER
+             SELECT LAST_NAME, FIRST_NAME, PHONE,
+                    EMAIL, CREDIT_SCORE, STATUS
+             INTO   :HV-OLD-LAST-NAME, :HV-OLD-FIRST-NAME,
+                    :HV-OLD-PHONE,
+                    :HV-OLD-EMAIL :HV-NI-OLD-EMAIL,
+                    :HV-OLD-CREDIT-SCORE :HV-NI-OLD-CREDIT,
+                    :HV-OLD-STATUS
+             FROM   TBCUST
              WHERE  CUST_ID = :HV-CUST-ID
                AND  STATUS <> 'C'
            END-EXEC
 
-           PERFORM 9000-CHECK-SQLCODE
-
            IF SQLCODE = 0
-              EXEC SQL COMMIT END-EXEC
-              DISPLAY 'CUSTOMER SOFT-DELETED: '
+              EXEC SQL
+                INSERT INTO TBCUST_HIST
+                  (CUST_ID, HIST_OPERATION,
+                   OLD_LAST_NAME, OLD_FIRST_NAME, OLD_PHONE,
+                   OLD_EMAIL, OLD_CREDIT_SCORE, OLD_STATUS,
+                   CHANGED_BY, CHANGED_DATE)
+                VALUES
+                  (:HV-CUST-ID, :HV-HIST-OPER,
+                   :HV-OLD-LAST-NAME, :HV-OLD-FIRST-NAME,
+                   :HV-OLD-PHONE,
+                   :HV-OLD-EMAIL :HV-NI-OLD-EMAIL,
+                   :HV-OLD-CREDIT-SCORE :HV-NI-OLD-CREDIT,
+                   :HV-OLD-STATUS,
+                   USER, CURRENT TIMESTAMP)
+              END-EXEC
+
+              IF SQLCODE NOT = 0
+                 DISPLAY 'CUSTOMER HISTORY INSERT FAILED: SQLCODE='
+                         SQLCODE
+                 SET HIST-CAPTURE-FAILED TO TRUE
+              END-IF
+           ELSE
+              DISPLAY 'CUSTOMER HISTORY CAPTURE - ROW NOT FOUND: '
                       HV-CUST-ID
+              SET HIST-CAPTURE-FAILED TO TRUE
            END-IF.
 
       *================================================================*
@@ -271,7 +515,11 @@
            END-IF.
 
       *================================================================*
-      *  2500 - LIST BY NAME (CURSOR PROCESSING)                      *
+      *  2500 - LIST BY NAME (CURSOR PROCESSING, PAGED)                *
+      *         WS-REQ-DATA CARRIES THE LAST CUST-ID/LAST-NAME SEEN    *
+      *         ON INPUT SO A CALLER CAN REQUEST THE NEXT PAGE; THE    *
+      *         FINAL ROW OF A FULL 100-ROW PAGE IS FLAGGED SO THE     *
+      *         CALLER KNOWS MORE ROWS MAY FOLLOW.                      *
       *================================================================*
        2500-LIST-BY-NAME.
            PERFORM 8000-MAP-INPUT-TO-HV
@@ -280,6 +528,9 @@
                   INTO HV-LAST-NAME
            END-STRING
 
+           MOVE 0 TO WS-LIST-FETCH-COUNT
+           MOVE 'N' TO WS-MORE-ROWS-SW
+
            EXEC SQL OPEN CSR-BY-NAME END-EXEC
 
            IF SQLCODE = 0
@@ -298,13 +549,17 @@
            END-EXEC
 
            IF SQLCODE = 0
+              ADD 1 TO WS-LIST-FETCH-COUNT
+              IF WS-LIST-FETCH-COUNT >= 100
+                 SET MORE-ROWS-AVAILABLE TO TRUE
+              END-IF
               PERFORM 8100-MAP-HV-TO-OUTPUT
               WRITE OUTPUT-RECORD FROM WS-REQUEST
               ADD 1 TO WS-TOTAL-SUCCESS
            END-IF.
 
       *================================================================*
-      *  8000 - MAP INPUT TO HOST VARIABLES                            *
+      *  8000 - MAP INPUT TO HOST VARIABLES (FIELDS COMMON TO ALL OPS) *
       *================================================================*
        8000-MAP-INPUT-TO-HV.
            MOVE WS-REQ-DATA(1:10)   TO HV-CUST-ID
@@ -313,10 +568,33 @@
            MOVE WS-REQ-DATA(61:9)   TO HV-SSN
            MOVE WS-REQ-DATA(70:10)  TO HV-PHONE
            MOVE WS-REQ-DATA(80:50)  TO HV-EMAIL
+           MOVE WS-REQ-DATA(130:10) TO HV-PAGE-CUST-ID
+           MOVE WS-REQ-DATA(140:30) TO HV-PAGE-LAST-NAME
            MOVE 0 TO HV-NI-DOB HV-NI-ADDR1
                       HV-NI-CITY HV-NI-EMAIL
                       HV-NI-CREDIT.
 
+      *================================================================*
+      *  8050 - MAP INPUT TO HOST VARIABLES (INSERT-ONLY FIELDS)       *
+      *================================================================*
+       8050-MAP-INSERT-FIELDS.
+           MOVE WS-REQ-DATA(180:1)  TO HV-MIDDLE-INIT
+           MOVE WS-REQ-DATA(181:10) TO HV-DOB
+           MOVE WS-REQ-DATA(191:30) TO HV-ADDR1
+           MOVE WS-REQ-DATA(221:20) TO HV-CITY
+           MOVE WS-REQ-DATA(241:2)  TO HV-STATE
+           MOVE WS-REQ-DATA(243:10) TO HV-ZIP
+           MOVE WS-REQ-DATA(257:1)  TO HV-RISK-RATING
+
+           IF WS-REQ-DATA(253:4) IS NUMERIC
+              MOVE WS-REQ-DATA(253:4) TO WS-CREDIT-SCORE-TXT
+              MOVE WS-CREDIT-SCORE-TXT TO HV-CREDIT-SCORE
+              MOVE 0 TO HV-NI-CREDIT
+           ELSE
+              MOVE 0 TO HV-CREDIT-SCORE
+              MOVE -1 TO HV-NI-CREDIT
+           END-IF.
+
       *================================================================*
       *  8100 - MAP HOST VARIABLES TO OUTPUT                           *
       *================================================================*
@@ -325,7 +603,13 @@
            MOVE HV-CUST-ID         TO WS-REQ-DATA(1:10)
            MOVE HV-LAST-NAME       TO WS-REQ-DATA(11:30)
            MOVE HV-FIRST-NAME      TO WS-REQ-DATA(41:20)
-           MOVE HV-STATUS          TO WS-REQ-DATA(61:1).
+           MOVE HV-STATUS          TO WS-REQ-DATA(61:1)
+
+           IF MORE-ROWS-AVAILABLE
+              MOVE HV-CUST-ID   TO WS-REQ-DATA(130:10)
+              MOVE HV-LAST-NAME TO WS-REQ-DATA(140:30)
+              MOVE 'M'          TO WS-REQ-DATA(170:1)
+           END-IF.
 
       *================================================================*
       *  9000 - SQLCODE CHECK WITH DEADLOCK RETRY                      *
@@ -389,12 +673,14 @@
        3000-FINALIZE.
            CLOSE INPUT-FILE
            CLOSE OUTPUT-FILE
+           CLOSE REJECT-FILE
 
            DISPLAY '======================================='
            DISPLAY WS-PROGRAM-NAME ' COMPLETE'
            DISPLAY 'TOTAL PROCESSED : ' WS-TOTAL-PROCESSED
            DISPLAY 'SUCCESSFUL      : ' WS-TOTAL-SUCCESS
            DISPLAY 'ERRORS          : ' WS-TOTAL-ERRORS
+           DISPLAY 'VALIDATION REJS : ' WS-TOTAL-REJECTED
            DISPLAY 'DEADLOCKS HIT   : ' WS-TOTAL-DEADLOCKS
            DISPLAY 'RETURN CODE     : ' WS-RETURN-CODE
            DISPLAY '======================================='.
